@@ -1,36 +1,982 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SALES-MANAGER.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-   SELECT SALES-FILE
-      ASSIGN TO 'SALES.DAT'
-      ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  SALES-FILE.
-01  SALES-RECORD.
-   05  YEAR PIC 9(4).
-   05  MONTH PIC 9(2).
-   05  DAY PIC 9(2).
-   05  AMOUNT PIC 9(6).
-
-WORKING-STORAGE SECTION.
-01  TOTAL-SALES PIC 9(9)V99 VALUE ZEROS.
-
-PROCEDURE DIVISION.
-OPEN INPUT SALES-FILE
-PERFORM UNTIL EOF
-   READ SALES-FILE
-       INTO SALES-RECORD
-       AT END SET EOF TO TRUE
-   END-READ
-   ADD AMOUNT TO TOTAL-SALES
-END-PERFORM
-CLOSE SALES-FILE
-
-DISPLAY "Grandpa Frank's total yearly sales: $" TOTAL-SALES
-
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SALES-MANAGER.
+000120 AUTHOR.         W J FRANKLIN.
+000130 INSTALLATION.   GRANDPA FRANK'S HARDWARE & SUPPLY - DATA CTR.
+000140 DATE-WRITTEN.   2011-03-14.
+000150 DATE-COMPILED.  2026-08-09.
+000160*****************************************************************
+000170*    SALES-MANAGER                                              *
+000180*                                                                *
+000190*    READS THE DAILY SALES EXTRACT (SALES.DAT) AND REPORTS THE  *
+000200*    STORE'S YEARLY SALES TOTAL BROKEN DOWN BY YEAR AND MONTH.  *
+000210*****************************************************************
+000220*
+000230* MODIFICATION HISTORY
+000240*    DATE       INIT  DESCRIPTION
+000250*    ---------  ----  -----------------------------------------
+000260*    2011-03-14 WJF   ORIGINAL PROGRAM - SINGLE YEARLY TOTAL.
+000270*    2026-08-09 WJF   ADDED YEAR/MONTH BREAKDOWN REPORT.  SEE
+000280*                     4000-PRINT-BREAKDOWN.  ASSUMES SALES.DAT
+000290*                     ARRIVES IN YEAR/MONTH/DAY ORDER, AS THE
+000300*                     DAILY REGISTER EXPORT NATURALLY DOES, SO
+000310*                     THE MONTH SUBTOTAL CAN BE PRODUCED WITH A
+000320*                     SIMPLE CONTROL BREAK.
+000330*    2026-08-09 WJF   ADDED INPUT VALIDATION AND AN EXCEPTION
+000340*                     LISTING (EXCPTRPT) SO A BAD MONTH, DAY OR
+000350*                     AMOUNT NO LONGER POISONS THE TOTALS - SEE
+000360*                     2200-VALIDATE-SALES-RECORD.
+000370*    2026-08-09 WJF   REPLACED THE DISPLAY LINE WITH A REAL
+000380*                     REPORT FILE (SALESRPT) - RUN DATE, TITLE,
+000390*                     COLUMN HEADINGS AND A RECORDS-READ COUNT.
+000400*    2026-08-09 WJF   ADDED CHECKPOINT/RESTART SUPPORT.  A
+000410*                     CONTROL CARD (CTLCARD.DAT) SELECTS A FULL
+000420*                     OR RESTART RUN; ON RESTART THE LAST
+000430*                     CHECKPOINT (CHKPTDAT.DAT) IS USED TO SKIP
+000440*                     RECORDS ALREADY POSTED.  SEE
+000450*                     1200-PROCESS-CONTROL-CARD AND
+000460*                     2600-CHECKPOINT-CHECK.
+000470*    2026-08-09 WJF   ADDED SR-DEPT-CODE VALIDATION AND A
+000480*                     PER-DEPARTMENT ROLLUP ON THE SALES REPORT.
+000490*                     SEE 2250-VALIDATE-DEPT-CODE AND
+000500*                     2450-POST-DEPARTMENT-TOTAL.
+000510*    2026-08-09 WJF   ADDED THE OPTIONAL POS DETAIL FEED
+000520*                     (POSDTL.DAT).  EACH REGISTER TRANSACTION
+000530*                     IS VALIDATED AND POSTED TO THE GRAND AND
+000540*                     DEPARTMENT TOTALS THE SAME WAY A SALES.DAT
+000550*                     ROW IS.  SEE 2700-PROCESS-POS-DETAIL.  THE
+000560*                     REGISTER CLOSE-OUT RECONCILIATION ITSELF
+000570*                     IS DONE BY THE POS-RECON COMPANION PROGRAM.
+000580*    2026-08-09 WJF   CONTROL CARD CAN NOW LIMIT THE RUN TO A
+000590*                     START/END DATE RANGE INSTEAD OF THE WHOLE
+000600*                     FILE.  RECORDS OUTSIDE THE RANGE ARE SKIPPED
+000610*                     (NOT TREATED AS EXCEPTIONS).  SEE
+000620*                     2150-CHECK-DATE-RANGE.
+000630*    2026-08-09 WJF   SR-AMOUNT AND SR-TAX-AMOUNT ARE NOW SIGNED
+000640*                     SO RETURNS AND REFUNDS CAN BE POSTED AS
+000650*                     NEGATIVE SALES.  THE REPORT NOW BREAKS OUT
+000660*                     GROSS SALES, RETURNS, NET SALES AND TAX
+000670*                     COLLECTED.  SEE 2460-POST-SALES-TYPE-TOTAL
+000680*                     AND 4500-PRINT-SALES-TYPE-BREAKOUT.
+000690*    2026-08-09 WJF   ADDED A GENERAL LEDGER EXTRACT (GLEXTRCT).
+000700*                     ONE DETAIL RECORD IS WRITTEN FOR EVERY SALES
+000710*                     RECORD POSTED, FOLLOWED BY A CONTROL RECORD
+000720*                     CARRYING THE RECORD COUNT AND TOTAL AMOUNT
+000730*                     SO THE ACCOUNTING SIDE CAN BALANCE IT.
+000740*                     SEE 2470-WRITE-GL-DETAIL AND
+000750*                     4600-WRITE-GL-CONTROL.
+000760*
+000770 ENVIRONMENT DIVISION.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT SALES-FILE
+000810         ASSIGN TO SALESDAT
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830*
+000840     SELECT EXCEPTION-FILE
+000850         ASSIGN TO EXCPTRPT
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870*
+000880     SELECT SALES-REPORT-FILE
+000890         ASSIGN TO SALESRPT
+000900         ORGANIZATION IS LINE SEQUENTIAL.
+000910*
+000920     SELECT CONTROL-FILE
+000930         ASSIGN TO CTLCARD
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-CONTROL-STATUS.
+000960*
+000970     SELECT CHECKPOINT-FILE
+000980         ASSIGN TO CHKPTDAT
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001010     SELECT POS-DETAIL-FILE
+001020         ASSIGN TO POSDTL
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS WS-POS-STATUS.
+001050*
+001060     SELECT GL-EXTRACT-FILE
+001070         ASSIGN TO GLEXTRCT
+001080         ORGANIZATION IS LINE SEQUENTIAL.
+001090*
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120 FD  SALES-FILE
+001130     LABEL RECORDS ARE STANDARD.
+001140 COPY SALESREC.
+001150*
+001160 FD  EXCEPTION-FILE
+001170     LABEL RECORDS ARE STANDARD.
+001180 01  EXCEPTION-LINE                 PIC X(120).
+001190*
+001200 FD  SALES-REPORT-FILE
+001210     LABEL RECORDS ARE STANDARD.
+001220 01  REPORT-LINE                    PIC X(100).
+001230*
+001240 FD  CONTROL-FILE
+001250     LABEL RECORDS ARE STANDARD.
+001260 COPY CTLCARD.
+001270*
+001280 FD  CHECKPOINT-FILE
+001290     LABEL RECORDS ARE STANDARD.
+001300 COPY CHKPT.
+001310*
+001320 FD  POS-DETAIL-FILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 COPY POSDTL.
+001350*
+001360 FD  GL-EXTRACT-FILE
+001370     LABEL RECORDS ARE STANDARD.
+001380 COPY GLREC.
+001390*
+001400 WORKING-STORAGE SECTION.
+001410*
+001420*--------------------------------------------------------------*
+001430*    SWITCHES                                                   *
+001440*--------------------------------------------------------------*
+001450 01  WS-SWITCHES.
+001460     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+001470         88  EOF-SALES-FILE                  VALUE 'Y'.
+001480     05  WS-FIRST-RECORD-SW      PIC X(01)   VALUE 'Y'.
+001490         88  WS-FIRST-RECORD                 VALUE 'Y'.
+001500     05  WS-VALID-SW             PIC X(01)   VALUE 'Y'.
+001510         88  RECORD-IS-VALID                 VALUE 'Y'.
+001520         88  RECORD-IS-INVALID               VALUE 'N'.
+001530     05  WS-LEAP-SW              PIC X(01)   VALUE 'N'.
+001540         88  WS-LEAP-YEAR                     VALUE 'Y'.
+001550         88  WS-NOT-LEAP-YEAR                 VALUE 'N'.
+001560     05  WS-CONTROL-STATUS       PIC X(02)   VALUE SPACES.
+001570         88  WS-CONTROL-FILE-OK               VALUE '00'.
+001580     05  WS-CHECKPOINT-STATUS    PIC X(02)   VALUE SPACES.
+001590         88  WS-CHECKPOINT-FILE-OK            VALUE '00'.
+001600     05  WS-POS-STATUS           PIC X(02)   VALUE SPACES.
+001610         88  WS-POS-FILE-OK                   VALUE '00'.
+001620     05  WS-POS-EOF-SW           PIC X(01)   VALUE 'N'.
+001630         88  EOF-POS-FILE                     VALUE 'Y'.
+001640     05  WS-RANGE-SW             PIC X(01)   VALUE 'Y'.
+001650         88  RECORD-IN-RANGE                  VALUE 'Y'.
+001660         88  RECORD-OUT-OF-RANGE              VALUE 'N'.
+001670*
+001680*--------------------------------------------------------------*
+001690*    RUNNING TOTALS AND COUNTERS                                *
+001700*--------------------------------------------------------------*
+001710 01  WS-TOTALS.
+001720     05  WS-MONTH-TOTAL          PIC S9(09)V99 VALUE ZEROS.
+001730     05  WS-YEAR-TOTAL           PIC S9(09)V99 VALUE ZEROS.
+001740     05  WS-GRAND-TOTAL          PIC S9(09)V99 VALUE ZEROS.
+001750     05  WS-DEPT-HARDWARE-TOTAL  PIC S9(09)V99 VALUE ZEROS.
+001760     05  WS-DEPT-GARDEN-TOTAL    PIC S9(09)V99 VALUE ZEROS.
+001770     05  WS-DEPT-FEED-TOTAL      PIC S9(09)V99 VALUE ZEROS.
+001780     05  WS-DEPT-TOOLS-TOTAL     PIC S9(09)V99 VALUE ZEROS.
+001790     05  WS-GROSS-SALES-TOTAL    PIC 9(09)V99 VALUE ZEROS.
+001800     05  WS-RETURNS-TOTAL        PIC 9(09)V99 VALUE ZEROS.
+001810     05  WS-TAX-TOTAL            PIC S9(09)V99 VALUE ZEROS.
+001820     05  WS-EXCEPTION-COUNT      PIC 9(07)   COMP VALUE ZERO.
+001830     05  WS-EXCEPTION-COUNT-ED   PIC ZZZZZZ9.
+001840     05  WS-RECORDS-READ         PIC 9(07)   COMP VALUE ZERO.
+001850     05  WS-RECORDS-READ-ED      PIC ZZZZZZ9.
+001860     05  WS-POS-RECORDS-READ     PIC 9(07)   COMP VALUE ZERO.
+001870     05  WS-POS-RECORDS-READ-ED  PIC ZZZZZZ9.
+001880     05  WS-DATE-RANGE-SKIPPED   PIC 9(07)   COMP VALUE ZERO.
+001890     05  WS-DATE-RANGE-SKIP-ED   PIC ZZZZZZ9.
+001900     05  WS-GL-RECORD-COUNT      PIC 9(07)   COMP VALUE ZERO.
+001910     05  WS-GL-TOTAL-AMOUNT      PIC S9(09)V99 VALUE ZEROS.
+001920*
+001930*--------------------------------------------------------------*
+001940*    RUN-DATE WORK AREA                                        *
+001950*--------------------------------------------------------------*
+001960 01  WS-RUN-DATE                 PIC 9(08).
+001970 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+001980     05  WS-RUN-YEAR             PIC 9(04).
+001990     05  WS-RUN-MONTH            PIC 9(02).
+002000     05  WS-RUN-DAY              PIC 9(02).
+002010 01  WS-RUN-DATE-ED              PIC 9999/99/99.
+002020 77  WS-MAX-REASONABLE-AMOUNT    PIC 9(06)   VALUE 500000.
+002030 77  WS-TEMP-QUOTIENT            PIC 9(04)   COMP.
+002040 77  WS-REM-4                    PIC 9(02)   COMP.
+002050 77  WS-REM-100                  PIC 9(02)   COMP.
+002060 77  WS-REM-400                  PIC 9(03)   COMP.
+002070 77  WS-MAX-DAY                  PIC 9(02).
+002080 77  WS-CHECKPOINT-INTERVAL      PIC 9(05)   COMP VALUE 1000.
+002090 77  WS-CHECKPOINT-QUOT          PIC 9(05)   COMP.
+002100 77  WS-CHECKPOINT-REM           PIC 9(05)   COMP.
+002110 77  WS-SKIP-REMAINING           PIC 9(07)   COMP VALUE ZERO.
+002120 77  WS-POS-SKIP-REMAINING       PIC 9(07)   COMP VALUE ZERO.
+002130 77  WS-CHECKPOINT-TOTAL         PIC 9(07)   COMP VALUE ZERO.
+002140 77  WS-START-DATE-NUM           PIC 9(08)   COMP.
+002150 77  WS-END-DATE-NUM             PIC 9(08)   COMP.
+002160 77  WS-REC-DATE-NUM             PIC 9(08)   COMP.
+002170*
+002180 01  WS-BREAK-FIELDS.
+002190     05  WS-PRIOR-YEAR           PIC 9(04)   VALUE ZEROS.
+002200     05  WS-PRIOR-MONTH          PIC 9(02)   VALUE ZEROS.
+002210*
+002220*--------------------------------------------------------------*
+002230*    VALIDATION WORK AREAS                                     *
+002240*--------------------------------------------------------------*
+002250 01  WS-EXCEPTION-REASON         PIC X(40)   VALUE SPACES.
+002260*
+002270 01  WS-DIM-VALUES-AREA.
+002280     05  FILLER                  PIC 9(02)   VALUE 31.
+002290     05  FILLER                  PIC 9(02)   VALUE 28.
+002300     05  FILLER                  PIC 9(02)   VALUE 31.
+002310     05  FILLER                  PIC 9(02)   VALUE 30.
+002320     05  FILLER                  PIC 9(02)   VALUE 31.
+002330     05  FILLER                  PIC 9(02)   VALUE 30.
+002340     05  FILLER                  PIC 9(02)   VALUE 31.
+002350     05  FILLER                  PIC 9(02)   VALUE 31.
+002360     05  FILLER                  PIC 9(02)   VALUE 30.
+002370     05  FILLER                  PIC 9(02)   VALUE 31.
+002380     05  FILLER                  PIC 9(02)   VALUE 30.
+002390     05  FILLER                  PIC 9(02)   VALUE 31.
+002400 01  WS-DAYS-IN-MONTH REDEFINES WS-DIM-VALUES-AREA.
+002410     05  WS-DIM-ENTRY            PIC 9(02)   OCCURS 12 TIMES.
+002420*
+002430*--------------------------------------------------------------*
+002440*    EDITED DISPLAY FIELDS                                      *
+002450*--------------------------------------------------------------*
+002460 01  WS-EDIT-FIELDS.
+002470     05  WS-MONTH-TOTAL-ED       PIC $-,---,---,--9.99.
+002480     05  WS-YEAR-TOTAL-ED        PIC $-,---,---,--9.99.
+002490     05  WS-GRAND-TOTAL-ED       PIC $-,---,---,--9.99.
+002500     05  WS-DEPT-HARDWARE-TOT-ED PIC $-,---,---,--9.99.
+002510     05  WS-DEPT-GARDEN-TOT-ED   PIC $-,---,---,--9.99.
+002520     05  WS-DEPT-FEED-TOT-ED     PIC $-,---,---,--9.99.
+002530     05  WS-DEPT-TOOLS-TOT-ED    PIC $-,---,---,--9.99.
+002540     05  WS-GROSS-SALES-TOT-ED   PIC $,$$$,$$$,$$9.99.
+002550     05  WS-RETURNS-TOT-ED       PIC $,$$$,$$$,$$9.99.
+002560     05  WS-TAX-TOTAL-ED         PIC $-,---,---,--9.99.
+002570*
+002580 PROCEDURE DIVISION.
+002590*****************************************************************
+002600*    0000-MAINLINE                                              *
+002610*****************************************************************
+002620 0000-MAINLINE.
+002630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002640     PERFORM 2000-PROCESS-SALES-RECORD THRU 2000-EXIT
+002650         UNTIL EOF-SALES-FILE.
+002660     PERFORM 2700-PROCESS-POS-DETAIL THRU 2700-EXIT
+002670         UNTIL EOF-POS-FILE.
+002680     PERFORM 4000-PRINT-BREAKDOWN THRU 4000-EXIT.
+002690     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002700     STOP RUN.
+002710 0000-MAINLINE-EXIT.
+002720     EXIT.
+002730*
+002740*****************************************************************
+002750*    1000-INITIALIZE                                            *
+002760*****************************************************************
+002770 1000-INITIALIZE.
+002780     OPEN INPUT SALES-FILE.
+002790     PERFORM 1200-PROCESS-CONTROL-CARD THRU 1200-EXIT.
+002800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002810     MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+002820     OPEN INPUT POS-DETAIL-FILE.
+002830     IF NOT WS-POS-FILE-OK
+002840         SET EOF-POS-FILE TO TRUE
+002850     END-IF.
+002860*
+002870     IF CC-RESTART-RUN
+002880         OPEN EXTEND EXCEPTION-FILE
+002890         OPEN EXTEND SALES-REPORT-FILE
+002900         OPEN EXTEND GL-EXTRACT-FILE
+002910         PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+002920         PERFORM 1400-SKIP-ONE-RECORD THRU 1400-EXIT
+002930             UNTIL WS-SKIP-REMAINING = 0 OR EOF-SALES-FILE
+002940         PERFORM 1450-SKIP-ONE-POS-RECORD THRU 1450-EXIT
+002950             UNTIL WS-POS-SKIP-REMAINING = 0 OR EOF-POS-FILE
+002960     ELSE
+002970         OPEN OUTPUT EXCEPTION-FILE
+002980         MOVE "GRANDPA FRANK'S SALES EXCEPTION LISTING" TO
+002990             EXCEPTION-LINE
+003000         WRITE EXCEPTION-LINE
+003010         MOVE SPACES TO EXCEPTION-LINE
+003020         WRITE EXCEPTION-LINE
+003030         OPEN OUTPUT SALES-REPORT-FILE
+003040         OPEN OUTPUT GL-EXTRACT-FILE
+003050         PERFORM 1100-WRITE-REPORT-HEADING THRU 1100-EXIT
+003060     END-IF.
+003070 1000-EXIT.
+003080     EXIT.
+003090*
+003100*****************************************************************
+003110*    1200-PROCESS-CONTROL-CARD                                  *
+003120*        READS THE OPTIONAL RUN CONTROL CARD.  IF IT IS MISSING *
+003130*        OR EMPTY, THE RUN DEFAULTS TO A FULL PASS OVER THE     *
+003140*        WHOLE DATE RANGE.  A SHORT OR OLD-FORMAT CARD THAT     *
+003150*        DOES NOT CARRY A DATE RANGE ALSO DEFAULTS TO NO LIMIT. *
+003160*****************************************************************
+003170 1200-PROCESS-CONTROL-CARD.
+003180     MOVE 'F' TO CC-FUNCTION.
+003190     MOVE ZEROS TO CC-START-DATE.
+003200     MOVE ZEROS TO CC-END-DATE.
+003210     OPEN INPUT CONTROL-FILE.
+003220     IF WS-CONTROL-FILE-OK
+003230         READ CONTROL-FILE INTO CONTROL-CARD
+003240             AT END
+003250                 MOVE 'F' TO CC-FUNCTION
+003260         END-READ
+003270         CLOSE CONTROL-FILE
+003280     END-IF.
+003290     COMPUTE WS-START-DATE-NUM =
+003300         CC-START-YEAR * 10000 + CC-START-MONTH * 100
+003310         + CC-START-DAY.
+003320     IF CC-END-YEAR = 0
+003330         MOVE 99999999 TO WS-END-DATE-NUM
+003340     ELSE
+003350         COMPUTE WS-END-DATE-NUM =
+003360             CC-END-YEAR * 10000 + CC-END-MONTH * 100
+003370             + CC-END-DAY
+003380     END-IF.
+003390 1200-EXIT.
+003400     EXIT.
+003410*
+003420*****************************************************************
+003430*    1300-LOAD-CHECKPOINT                                       *
+003440*        ON A RESTART RUN, PRIMES THE RUNNING TOTALS FROM THE   *
+003450*        LAST CHECKPOINT AND SETS THE NUMBER OF SALES RECORDS   *
+003460*        TO SKIP BEFORE PROCESSING RESUMES.                     *
+003470*****************************************************************
+003480 1300-LOAD-CHECKPOINT.
+003490     MOVE ZERO TO WS-SKIP-REMAINING.
+003500     OPEN INPUT CHECKPOINT-FILE.
+003510     IF NOT WS-CHECKPOINT-FILE-OK
+003520         GO TO 1300-EXIT
+003530     END-IF.
+003540     READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+003550         AT END
+003560             CLOSE CHECKPOINT-FILE
+003570             GO TO 1300-EXIT
+003580     END-READ.
+003590     CLOSE CHECKPOINT-FILE.
+003600     MOVE CK-RECORDS-PROCESSED TO WS-SKIP-REMAINING.
+003610     MOVE CK-RECORDS-PROCESSED TO WS-RECORDS-READ.
+003620     MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL.
+003630     MOVE CK-YEAR-TOTAL TO WS-YEAR-TOTAL.
+003640     MOVE CK-MONTH-TOTAL TO WS-MONTH-TOTAL.
+003650     MOVE CK-PRIOR-YEAR TO WS-PRIOR-YEAR.
+003660     MOVE CK-PRIOR-MONTH TO WS-PRIOR-MONTH.
+003670     MOVE CK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT.
+003680     MOVE CK-DEPT-HARDWARE-TOTAL TO WS-DEPT-HARDWARE-TOTAL.
+003690     MOVE CK-DEPT-GARDEN-TOTAL TO WS-DEPT-GARDEN-TOTAL.
+003700     MOVE CK-DEPT-FEED-TOTAL TO WS-DEPT-FEED-TOTAL.
+003710     MOVE CK-DEPT-TOOLS-TOTAL TO WS-DEPT-TOOLS-TOTAL.
+003720     MOVE CK-GROSS-SALES-TOTAL TO WS-GROSS-SALES-TOTAL.
+003730     MOVE CK-RETURNS-TOTAL TO WS-RETURNS-TOTAL.
+003740     MOVE CK-TAX-TOTAL TO WS-TAX-TOTAL.
+003750     MOVE CK-GL-RECORD-COUNT TO WS-GL-RECORD-COUNT.
+003760     MOVE CK-GL-TOTAL-AMOUNT TO WS-GL-TOTAL-AMOUNT.
+003770     MOVE CK-POS-RECORDS-PROCESSED TO WS-POS-SKIP-REMAINING.
+003780     MOVE CK-POS-RECORDS-PROCESSED TO WS-POS-RECORDS-READ.
+003790     MOVE CK-DATE-RANGE-SKIPPED TO WS-DATE-RANGE-SKIPPED.
+003800     IF CK-PRIOR-YEAR NOT = 0 OR CK-PRIOR-MONTH NOT = 0
+003801         MOVE 'N' TO WS-FIRST-RECORD-SW
+003802     END-IF.
+003810 1300-EXIT.
+003820     EXIT.
+003830*
+003840*****************************************************************
+003850*    1400-SKIP-ONE-RECORD                                       *
+003860*        DISCARDS ONE SALES RECORD ALREADY ACCOUNTED FOR BY THE *
+003870*        CHECKPOINT JUST LOADED.                                *
+003880*****************************************************************
+003890 1400-SKIP-ONE-RECORD.
+003900     READ SALES-FILE INTO SALES-RECORD
+003910         AT END
+003920             SET EOF-SALES-FILE TO TRUE
+003930     END-READ.
+003940     IF NOT EOF-SALES-FILE
+003950         SUBTRACT 1 FROM WS-SKIP-REMAINING
+003960     END-IF.
+003970 1400-EXIT.
+003980     EXIT.
+003990*
+004000*****************************************************************
+004010*    1450-SKIP-ONE-POS-RECORD                                     *
+004020*        DISCARDS ONE POS DETAIL RECORD ALREADY ACCOUNTED FOR BY  *
+004030*        THE CHECKPOINT JUST LOADED.                              *
+004040*****************************************************************
+004050 1450-SKIP-ONE-POS-RECORD.
+004060     READ POS-DETAIL-FILE INTO POS-DETAIL-RECORD
+004070         AT END
+004080             SET EOF-POS-FILE TO TRUE
+004090     END-READ.
+004100     IF NOT EOF-POS-FILE
+004110         SUBTRACT 1 FROM WS-POS-SKIP-REMAINING
+004120     END-IF.
+004130 1450-EXIT.
+004140     EXIT.
+004150*
+004160*****************************************************************
+004170*    1100-WRITE-REPORT-HEADING                                  *
+004180*****************************************************************
+004190 1100-WRITE-REPORT-HEADING.
+004200     MOVE "GRANDPA FRANK'S HARDWARE & SUPPLY" TO REPORT-LINE.
+004210     WRITE REPORT-LINE.
+004220     MOVE "DAILY SALES SUMMARY REPORT" TO REPORT-LINE.
+004230     WRITE REPORT-LINE.
+004240     MOVE SPACES TO REPORT-LINE.
+004250     STRING "RUN DATE: " WS-RUN-DATE-ED
+004260         DELIMITED BY SIZE INTO REPORT-LINE
+004270     END-STRING.
+004280     WRITE REPORT-LINE.
+004290     MOVE SPACES TO REPORT-LINE.
+004300     WRITE REPORT-LINE.
+004310     MOVE "YEAR-MONTH          SUBTOTAL" TO REPORT-LINE.
+004320     WRITE REPORT-LINE.
+004330     MOVE "-----------    --------------" TO REPORT-LINE.
+004340     WRITE REPORT-LINE.
+004350 1100-EXIT.
+004360     EXIT.
+004370*
+004380*****************************************************************
+004390*    2000-PROCESS-SALES-RECORD                                  *
+004400*        READS ONE SALES RECORD AND POSTS IT TO THE RUNNING     *
+004410*        MONTH, YEAR AND GRAND TOTALS.  ON A CHANGE OF          *
+004420*        YEAR-MONTH, THE PRIOR MONTH'S SUBTOTAL IS PRINTED.     *
+004430*****************************************************************
+004440 2000-PROCESS-SALES-RECORD.
+004450     PERFORM 2100-READ-SALES-RECORD THRU 2100-EXIT.
+004460     IF EOF-SALES-FILE
+004470         GO TO 2000-EXIT
+004480     END-IF.
+004490*
+004500     PERFORM 2200-VALIDATE-SALES-RECORD THRU 2200-EXIT.
+004510     IF RECORD-IS-INVALID
+004520         PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+004530         GO TO 2000-CHECKPOINT
+004540     END-IF.
+004550*
+004560     PERFORM 2150-CHECK-DATE-RANGE THRU 2150-EXIT.
+004570     IF RECORD-OUT-OF-RANGE
+004580         ADD 1 TO WS-DATE-RANGE-SKIPPED
+004590         GO TO 2000-CHECKPOINT
+004600     END-IF.
+004610*
+004620     IF WS-FIRST-RECORD
+004630         MOVE SR-YEAR TO WS-PRIOR-YEAR
+004640         MOVE SR-MONTH TO WS-PRIOR-MONTH
+004650         MOVE 'N' TO WS-FIRST-RECORD-SW
+004660     END-IF.
+004670*
+004680     IF SR-YEAR NOT = WS-PRIOR-YEAR
+004690         PERFORM 4100-PRINT-MONTH-LINE THRU 4100-EXIT
+004700         PERFORM 4200-PRINT-YEAR-LINE THRU 4200-EXIT
+004710         MOVE SR-YEAR TO WS-PRIOR-YEAR
+004720         MOVE SR-MONTH TO WS-PRIOR-MONTH
+004730     ELSE
+004740         IF SR-MONTH NOT = WS-PRIOR-MONTH
+004750             PERFORM 4100-PRINT-MONTH-LINE THRU 4100-EXIT
+004760             MOVE SR-MONTH TO WS-PRIOR-MONTH
+004770         END-IF
+004780     END-IF.
+004790*
+004800     ADD SR-AMOUNT TO WS-MONTH-TOTAL.
+004810     ADD SR-AMOUNT TO WS-YEAR-TOTAL.
+004820     ADD SR-AMOUNT TO WS-GRAND-TOTAL.
+004830     PERFORM 2450-POST-DEPARTMENT-TOTAL THRU 2450-EXIT.
+004840     PERFORM 2460-POST-SALES-TYPE-TOTAL THRU 2460-EXIT.
+004850     PERFORM 2470-WRITE-GL-DETAIL THRU 2470-EXIT.
+004860 2000-CHECKPOINT.
+004870     PERFORM 2600-CHECKPOINT-CHECK THRU 2600-EXIT.
+004880 2000-EXIT.
+004890     EXIT.
+004900*
+004910*****************************************************************
+004920*    2100-READ-SALES-RECORD                                     *
+004930*****************************************************************
+004940 2100-READ-SALES-RECORD.
+004950     READ SALES-FILE INTO SALES-RECORD
+004960         AT END
+004970             SET EOF-SALES-FILE TO TRUE
+004980     END-READ.
+004990     IF NOT EOF-SALES-FILE
+005000         ADD 1 TO WS-RECORDS-READ
+005010     END-IF.
+005020 2100-EXIT.
+005030     EXIT.
+005040*
+005050*****************************************************************
+005060*    2150-CHECK-DATE-RANGE                                      *
+005070*        SETS WS-RANGE-SW ACCORDING TO WHETHER THE RECORD'S      *
+005080*        DATE FALLS WITHIN THE RANGE ESTABLISHED BY THE CONTROL *
+005090*        CARD (CC-START-DATE/CC-END-DATE) IN 1200-PROCESS-       *
+005100*        CONTROL-CARD.  A MISSING OR FULL-RUN CARD LEAVES THE    *
+005110*        RANGE WIDE OPEN, SO EVERY RECORD PASSES.                *
+005120*****************************************************************
+005130 2150-CHECK-DATE-RANGE.
+005140     SET RECORD-IN-RANGE TO TRUE.
+005150     COMPUTE WS-REC-DATE-NUM =
+005160         SR-YEAR * 10000 + SR-MONTH * 100 + SR-DAY.
+005170     IF WS-REC-DATE-NUM < WS-START-DATE-NUM
+005180         OR WS-REC-DATE-NUM > WS-END-DATE-NUM
+005190         SET RECORD-OUT-OF-RANGE TO TRUE
+005200     END-IF.
+005210 2150-EXIT.
+005220     EXIT.
+005230*
+005240*****************************************************************
+005250*    2200-VALIDATE-SALES-RECORD                                 *
+005260*        CHECKS THAT YEAR, MONTH, DAY AND AMOUNT ARE ALL SANE   *
+005270*        BEFORE THE RECORD IS ALLOWED TO REACH THE TOTALS.      *
+005280*****************************************************************
+005290 2200-VALIDATE-SALES-RECORD.
+005300     SET RECORD-IS-VALID TO TRUE.
+005310     MOVE SPACES TO WS-EXCEPTION-REASON.
+005320*
+005330     IF SR-YEAR < 1900 OR SR-YEAR > 2099
+005340         SET RECORD-IS-INVALID TO TRUE
+005350         MOVE "YEAR NOT IN RANGE 1900-2099" TO WS-EXCEPTION-REASON
+005360         GO TO 2200-EXIT
+005370     END-IF.
+005380*
+005390     IF SR-MONTH < 1 OR SR-MONTH > 12
+005400         SET RECORD-IS-INVALID TO TRUE
+005410         MOVE "MONTH NOT IN RANGE 01-12" TO WS-EXCEPTION-REASON
+005420         GO TO 2200-EXIT
+005430     END-IF.
+005440*
+005450     PERFORM 2210-CHECK-LEAP-YEAR THRU 2210-EXIT.
+005460     MOVE WS-DIM-ENTRY (SR-MONTH) TO WS-MAX-DAY.
+005470     IF SR-MONTH = 02 AND WS-LEAP-YEAR
+005480         ADD 1 TO WS-MAX-DAY
+005490     END-IF.
+005500     IF SR-DAY < 1 OR SR-DAY > WS-MAX-DAY
+005510         SET RECORD-IS-INVALID TO TRUE
+005520         MOVE "DAY NOT VALID FOR MONTH" TO WS-EXCEPTION-REASON
+005530         GO TO 2200-EXIT
+005540     END-IF.
+005550*
+005560     IF SR-AMOUNT > WS-MAX-REASONABLE-AMOUNT
+005570         OR SR-AMOUNT < - WS-MAX-REASONABLE-AMOUNT
+005580         SET RECORD-IS-INVALID TO TRUE
+005590         MOVE "AMOUNT EXCEEDS SANITY LIMIT" TO WS-EXCEPTION-REASON
+005600         GO TO 2200-EXIT
+005610     END-IF.
+005620*
+005630     IF SR-TAX-AMOUNT > WS-MAX-REASONABLE-AMOUNT
+005640         OR SR-TAX-AMOUNT < - WS-MAX-REASONABLE-AMOUNT
+005650         SET RECORD-IS-INVALID TO TRUE
+005660         MOVE "TAX AMOUNT EXCEEDS SANITY LIMIT" TO
+005670             WS-EXCEPTION-REASON
+005680         GO TO 2200-EXIT
+005690     END-IF.
+005700*
+005710     PERFORM 2250-VALIDATE-DEPT-CODE THRU 2250-EXIT.
+005720 2200-EXIT.
+005730     EXIT.
+005740*
+005750*****************************************************************
+005760*    2250-VALIDATE-DEPT-CODE                                    *
+005770*        CHECKS SR-DEPT-CODE AGAINST THE FOUR RECOGNIZED         *
+005780*        DEPARTMENT CODES BEFORE THE AMOUNT IS ROLLED UP.        *
+005790*****************************************************************
+005800 2250-VALIDATE-DEPT-CODE.
+005810     IF SR-DEPT-HARDWARE OR SR-DEPT-GARDEN OR SR-DEPT-FEED
+005820         OR SR-DEPT-TOOLS
+005830         GO TO 2250-EXIT
+005840     END-IF.
+005850     SET RECORD-IS-INVALID TO TRUE.
+005860     MOVE "INVALID DEPARTMENT CODE" TO WS-EXCEPTION-REASON.
+005870 2250-EXIT.
+005880     EXIT.
+005890*
+005900*****************************************************************
+005910*    2210-CHECK-LEAP-YEAR                                       *
+005920*        SETS WS-LEAP-SW ACCORDING TO THE USUAL GREGORIAN RULE. *
+005930*****************************************************************
+005940 2210-CHECK-LEAP-YEAR.
+005950     SET WS-NOT-LEAP-YEAR TO TRUE.
+005960     DIVIDE SR-YEAR BY 4 GIVING WS-TEMP-QUOTIENT
+005970         REMAINDER WS-REM-4.
+005980     IF WS-REM-4 NOT = 0
+005990         GO TO 2210-EXIT
+006000     END-IF.
+006010     DIVIDE SR-YEAR BY 100 GIVING WS-TEMP-QUOTIENT
+006020         REMAINDER WS-REM-100.
+006030     IF WS-REM-100 NOT = 0
+006040         SET WS-LEAP-YEAR TO TRUE
+006050         GO TO 2210-EXIT
+006060     END-IF.
+006070     DIVIDE SR-YEAR BY 400 GIVING WS-TEMP-QUOTIENT
+006080         REMAINDER WS-REM-400.
+006090     IF WS-REM-400 = 0
+006100         SET WS-LEAP-YEAR TO TRUE
+006110     END-IF.
+006120 2210-EXIT.
+006130     EXIT.
+006140*
+006150*****************************************************************
+006160*    2500-WRITE-EXCEPTION                                       *
+006170*        LOGS ONE FAILED SALES-RECORD, WITH ITS CONTENTS AND    *
+006180*        THE REASON IT WAS REJECTED, TO THE EXCEPTION LISTING.  *
+006190*****************************************************************
+006200 2500-WRITE-EXCEPTION.
+006210     ADD 1 TO WS-EXCEPTION-COUNT.
+006220     MOVE SPACES TO EXCEPTION-LINE.
+006230     STRING "YEAR=" SR-YEAR " MONTH=" SR-MONTH
+006240         " DAY=" SR-DAY " DEPT=" SR-DEPT-CODE
+006245         " AMOUNT=" SR-AMOUNT " TAX=" SR-TAX-AMOUNT
+006250         " REASON: " WS-EXCEPTION-REASON
+006260         DELIMITED BY SIZE INTO EXCEPTION-LINE
+006270     END-STRING.
+006280     WRITE EXCEPTION-LINE.
+006290 2500-EXIT.
+006300     EXIT.
+006310*
+006320*****************************************************************
+006330*    2600-CHECKPOINT-CHECK                                      *
+006340*        EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVES ENOUGH OF  *
+006350*        THE RUNNING STATE THAT A RESTART CAN PICK UP HERE.     *
+006360*****************************************************************
+006370 2600-CHECKPOINT-CHECK.
+006380     COMPUTE WS-CHECKPOINT-TOTAL = WS-RECORDS-READ
+006390         + WS-POS-RECORDS-READ.
+006400     DIVIDE WS-CHECKPOINT-TOTAL BY WS-CHECKPOINT-INTERVAL
+006410         GIVING WS-CHECKPOINT-QUOT
+006420         REMAINDER WS-CHECKPOINT-REM.
+006430     IF WS-CHECKPOINT-REM = 0
+006440         PERFORM 2610-WRITE-CHECKPOINT THRU 2610-EXIT
+006450     END-IF.
+006460 2600-EXIT.
+006470     EXIT.
+006480*
+006490*****************************************************************
+006500*    2610-WRITE-CHECKPOINT                                      *
+006510*****************************************************************
+006520 2610-WRITE-CHECKPOINT.
+006530     MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED.
+006540     MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL.
+006550     MOVE WS-YEAR-TOTAL TO CK-YEAR-TOTAL.
+006560     MOVE WS-MONTH-TOTAL TO CK-MONTH-TOTAL.
+006570     MOVE WS-PRIOR-YEAR TO CK-PRIOR-YEAR.
+006580     MOVE WS-PRIOR-MONTH TO CK-PRIOR-MONTH.
+006590     MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT.
+006600     MOVE WS-DEPT-HARDWARE-TOTAL TO CK-DEPT-HARDWARE-TOTAL.
+006610     MOVE WS-DEPT-GARDEN-TOTAL TO CK-DEPT-GARDEN-TOTAL.
+006620     MOVE WS-DEPT-FEED-TOTAL TO CK-DEPT-FEED-TOTAL.
+006630     MOVE WS-DEPT-TOOLS-TOTAL TO CK-DEPT-TOOLS-TOTAL.
+006640     MOVE WS-GROSS-SALES-TOTAL TO CK-GROSS-SALES-TOTAL.
+006650     MOVE WS-RETURNS-TOTAL TO CK-RETURNS-TOTAL.
+006660     MOVE WS-TAX-TOTAL TO CK-TAX-TOTAL.
+006670     MOVE WS-GL-RECORD-COUNT TO CK-GL-RECORD-COUNT.
+006680     MOVE WS-GL-TOTAL-AMOUNT TO CK-GL-TOTAL-AMOUNT.
+006690     MOVE WS-POS-RECORDS-READ TO CK-POS-RECORDS-PROCESSED.
+006700     MOVE WS-DATE-RANGE-SKIPPED TO CK-DATE-RANGE-SKIPPED.
+006710     OPEN OUTPUT CHECKPOINT-FILE.
+006720     WRITE CHECKPOINT-RECORD.
+006730     CLOSE CHECKPOINT-FILE.
+006740 2610-EXIT.
+006750     EXIT.
+006760*
+006770*****************************************************************
+006780*    2450-POST-DEPARTMENT-TOTAL                                 *
+006790*        ADDS THE RECORD'S AMOUNT TO THE RUNNING TOTAL FOR ITS  *
+006800*        DEPARTMENT.  CALLED ONLY FOR RECORDS THAT HAVE ALREADY *
+006810*        PASSED 2250-VALIDATE-DEPT-CODE.                        *
+006820*****************************************************************
+006830 2450-POST-DEPARTMENT-TOTAL.
+006840     EVALUATE TRUE
+006850         WHEN SR-DEPT-HARDWARE
+006860             ADD SR-AMOUNT TO WS-DEPT-HARDWARE-TOTAL
+006870         WHEN SR-DEPT-GARDEN
+006880             ADD SR-AMOUNT TO WS-DEPT-GARDEN-TOTAL
+006890         WHEN SR-DEPT-FEED
+006900             ADD SR-AMOUNT TO WS-DEPT-FEED-TOTAL
+006910         WHEN SR-DEPT-TOOLS
+006920             ADD SR-AMOUNT TO WS-DEPT-TOOLS-TOTAL
+006930     END-EVALUATE.
+006940 2450-EXIT.
+006950     EXIT.
+006960*
+006970*****************************************************************
+006980*    2460-POST-SALES-TYPE-TOTAL                                 *
+006990*        SPLITS THE RECORD'S AMOUNT INTO GROSS SALES OR RETURNS *
+007000*        DEPENDING ON ITS SIGN, AND ADDS ITS TAX AMOUNT TO THE  *
+007010*        RUNNING TAX TOTAL.  CALLED RIGHT AFTER THE RECORD HAS  *
+007020*        ALREADY BEEN POSTED TO THE GRAND AND DEPARTMENT        *
+007030*        TOTALS.                                                *
+007040*****************************************************************
+007050 2460-POST-SALES-TYPE-TOTAL.
+007060     IF SR-AMOUNT >= 0
+007070         ADD SR-AMOUNT TO WS-GROSS-SALES-TOTAL
+007080     ELSE
+007090         COMPUTE WS-RETURNS-TOTAL = WS-RETURNS-TOTAL - SR-AMOUNT
+007100     END-IF.
+007110     ADD SR-TAX-AMOUNT TO WS-TAX-TOTAL.
+007120 2460-EXIT.
+007130     EXIT.
+007140*
+007150*****************************************************************
+007160*    2470-WRITE-GL-DETAIL                                       *
+007170*        WRITES ONE GENERAL LEDGER DETAIL RECORD FOR THE SALES   *
+007180*        RECORD JUST POSTED, AND ADDS IT TO THE GL CONTROL       *
+007190*        TOTALS WRITTEN TO THE EXTRACT AT END OF RUN BY          *
+007200*        4600-WRITE-GL-CONTROL.                                  *
+007210*****************************************************************
+007220 2470-WRITE-GL-DETAIL.
+007230     MOVE SPACES TO GL-EXTRACT-RECORD.
+007240     SET GL-DETAIL-RECORD TO TRUE.
+007250     MOVE SR-YEAR TO GL-YEAR.
+007260     MOVE SR-MONTH TO GL-MONTH.
+007270     MOVE SR-DAY TO GL-DAY.
+007280     MOVE SR-DEPT-CODE TO GL-DEPT-CODE.
+007290     MOVE SR-AMOUNT TO GL-NET-AMOUNT.
+007300     MOVE SR-TAX-AMOUNT TO GL-TAX-AMOUNT.
+007310     WRITE GL-EXTRACT-RECORD.
+007320     ADD 1 TO WS-GL-RECORD-COUNT.
+007330     ADD SR-AMOUNT TO WS-GL-TOTAL-AMOUNT.
+007340 2470-EXIT.
+007350     EXIT.
+007360*
+007370*****************************************************************
+007380*    2700-PROCESS-POS-DETAIL                                    *
+007390*        READS ONE POS DETAIL RECORD AND POSTS IT TO THE GRAND  *
+007400*        AND DEPARTMENT TOTALS THE SAME WAY A SALES.DAT ROW IS, *
+007410*        BY MOVING IT INTO SALES-RECORD AND REUSING THE SAME    *
+007420*        VALIDATION AND POSTING LOGIC.  POS DETAIL IS A SAME-   *
+007430*        DAY SUPPLEMENTAL FEED, SO IT DOES NOT DISTURB THE      *
+007440*        YEAR/MONTH BREAKDOWN ALREADY PRINTED FROM SALES.DAT.   *
+007450*****************************************************************
+007460 2700-PROCESS-POS-DETAIL.
+007470     PERFORM 2710-READ-POS-DETAIL THRU 2710-EXIT.
+007480     IF EOF-POS-FILE
+007490         GO TO 2700-EXIT
+007500     END-IF.
+007510*
+007520     MOVE PD-YEAR TO SR-YEAR.
+007530     MOVE PD-MONTH TO SR-MONTH.
+007540     MOVE PD-DAY TO SR-DAY.
+007550     MOVE PD-DEPT-CODE TO SR-DEPT-CODE.
+007560     MOVE PD-AMOUNT TO SR-AMOUNT.
+007570     MOVE PD-TAX-AMOUNT TO SR-TAX-AMOUNT.
+007580*
+007590     PERFORM 2200-VALIDATE-SALES-RECORD THRU 2200-EXIT.
+007600     IF RECORD-IS-INVALID
+007610         PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+007620         GO TO 2700-CHECKPOINT
+007630     END-IF.
+007640*
+007650     PERFORM 2150-CHECK-DATE-RANGE THRU 2150-EXIT.
+007660     IF RECORD-OUT-OF-RANGE
+007670         ADD 1 TO WS-DATE-RANGE-SKIPPED
+007680         GO TO 2700-CHECKPOINT
+007690     END-IF.
+007700*
+007710     ADD SR-AMOUNT TO WS-GRAND-TOTAL.
+007720     PERFORM 2450-POST-DEPARTMENT-TOTAL THRU 2450-EXIT.
+007730     PERFORM 2460-POST-SALES-TYPE-TOTAL THRU 2460-EXIT.
+007740     PERFORM 2470-WRITE-GL-DETAIL THRU 2470-EXIT.
+007750 2700-CHECKPOINT.
+007760     PERFORM 2600-CHECKPOINT-CHECK THRU 2600-EXIT.
+007770 2700-EXIT.
+007780     EXIT.
+007790*
+007800*****************************************************************
+007810*    2710-READ-POS-DETAIL                                       *
+007820*****************************************************************
+007830 2710-READ-POS-DETAIL.
+007840     READ POS-DETAIL-FILE INTO POS-DETAIL-RECORD
+007850         AT END
+007860             SET EOF-POS-FILE TO TRUE
+007870     END-READ.
+007880     IF NOT EOF-POS-FILE
+007890         ADD 1 TO WS-POS-RECORDS-READ
+007900     END-IF.
+007910 2710-EXIT.
+007920     EXIT.
+007930*
+007940*****************************************************************
+007950*    4000-PRINT-BREAKDOWN                                       *
+007960*        FLUSHES THE LAST MONTH AND YEAR SUBTOTALS AND SHOWS    *
+007970*        THE GRAND TOTAL FOR THE WHOLE RUN.                     *
+007980*****************************************************************
+007990 4000-PRINT-BREAKDOWN.
+008000     IF WS-FIRST-RECORD
+008010         MOVE "** NO SALES RECORDS WERE FOUND **" TO REPORT-LINE
+008020         WRITE REPORT-LINE
+008030         PERFORM 4300-PRINT-REPORT-TRAILER THRU 4300-EXIT
+008040         GO TO 4000-EXIT
+008050     END-IF.
+008060     PERFORM 4100-PRINT-MONTH-LINE THRU 4100-EXIT.
+008070     PERFORM 4200-PRINT-YEAR-LINE THRU 4200-EXIT.
+008080     PERFORM 4300-PRINT-REPORT-TRAILER THRU 4300-EXIT.
+008090 4000-EXIT.
+008100     EXIT.
+008110*
+008120*****************************************************************
+008130*    4100-PRINT-MONTH-LINE                                      *
+008140*****************************************************************
+008150 4100-PRINT-MONTH-LINE.
+008160     MOVE WS-MONTH-TOTAL TO WS-MONTH-TOTAL-ED.
+008170     MOVE SPACES TO REPORT-LINE.
+008180     STRING WS-PRIOR-YEAR "-" WS-PRIOR-MONTH
+008190         "    MONTH TOTAL: " WS-MONTH-TOTAL-ED
+008200         DELIMITED BY SIZE INTO REPORT-LINE
+008210     END-STRING.
+008220     WRITE REPORT-LINE.
+008230     MOVE ZEROS TO WS-MONTH-TOTAL.
+008240 4100-EXIT.
+008250     EXIT.
+008260*
+008270*****************************************************************
+008280*    4200-PRINT-YEAR-LINE                                       *
+008290*        PRINTED ONLY WHEN THE YEAR CHANGES (OR AT END OF RUN)  *
+008300*****************************************************************
+008310 4200-PRINT-YEAR-LINE.
+008320     MOVE WS-YEAR-TOTAL TO WS-YEAR-TOTAL-ED.
+008330     MOVE SPACES TO REPORT-LINE.
+008340     STRING WS-PRIOR-YEAR "       YEAR TOTAL:  " WS-YEAR-TOTAL-ED
+008350         DELIMITED BY SIZE INTO REPORT-LINE
+008360     END-STRING.
+008370     WRITE REPORT-LINE.
+008380     MOVE ZEROS TO WS-YEAR-TOTAL.
+008390 4200-EXIT.
+008400     EXIT.
+008410*
+008420*****************************************************************
+008430*    4300-PRINT-REPORT-TRAILER                                  *
+008440*        SHOWS THE RECORD COUNT AND GRAND TOTAL SO THE READER   *
+008450*        CAN SEE THE WHOLE FILE WAS PROCESSED.                  *
+008460*****************************************************************
+008470 4300-PRINT-REPORT-TRAILER.
+008480     MOVE SPACES TO REPORT-LINE.
+008490     WRITE REPORT-LINE.
+008500     MOVE "-----------------------------------------" TO
+008510         REPORT-LINE.
+008520     WRITE REPORT-LINE.
+008530     MOVE WS-RECORDS-READ TO WS-RECORDS-READ-ED.
+008540     MOVE SPACES TO REPORT-LINE.
+008550     STRING "SALES RECORDS READ:    " WS-RECORDS-READ-ED
+008560         DELIMITED BY SIZE INTO REPORT-LINE
+008570     END-STRING.
+008580     WRITE REPORT-LINE.
+008590     MOVE WS-POS-RECORDS-READ TO WS-POS-RECORDS-READ-ED.
+008600     MOVE SPACES TO REPORT-LINE.
+008610     STRING "POS DETAIL RECORDS READ: " WS-POS-RECORDS-READ-ED
+008620         DELIMITED BY SIZE INTO REPORT-LINE
+008630     END-STRING.
+008640     WRITE REPORT-LINE.
+008650     MOVE WS-DATE-RANGE-SKIPPED TO WS-DATE-RANGE-SKIP-ED.
+008660     MOVE SPACES TO REPORT-LINE.
+008670     STRING "RECORDS OUTSIDE DATE RANGE: " WS-DATE-RANGE-SKIP-ED
+008680         DELIMITED BY SIZE INTO REPORT-LINE
+008690     END-STRING.
+008700     WRITE REPORT-LINE.
+008710     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+008720     MOVE SPACES TO REPORT-LINE.
+008730     STRING "GRANDPA FRANK'S TOTAL SALES: " WS-GRAND-TOTAL-ED
+008740         DELIMITED BY SIZE INTO REPORT-LINE
+008750     END-STRING.
+008760     WRITE REPORT-LINE.
+008770     PERFORM 4400-PRINT-DEPARTMENT-ROLLUP THRU 4400-EXIT.
+008780     PERFORM 4500-PRINT-SALES-TYPE-BREAKOUT THRU 4500-EXIT.
+008790 4300-EXIT.
+008800     EXIT.
+008810*
+008820*****************************************************************
+008830*    4400-PRINT-DEPARTMENT-ROLLUP                                *
+008840*        SHOWS HOW THE GRAND TOTAL BREAKS DOWN BY DEPARTMENT.    *
+008850*****************************************************************
+008860 4400-PRINT-DEPARTMENT-ROLLUP.
+008870     MOVE SPACES TO REPORT-LINE.
+008880     WRITE REPORT-LINE.
+008890     MOVE "SALES BY DEPARTMENT" TO REPORT-LINE.
+008900     WRITE REPORT-LINE.
+008910     MOVE WS-DEPT-HARDWARE-TOTAL TO WS-DEPT-HARDWARE-TOT-ED.
+008920     MOVE SPACES TO REPORT-LINE.
+008930     STRING "  HARDWARE: " WS-DEPT-HARDWARE-TOT-ED
+008940         DELIMITED BY SIZE INTO REPORT-LINE
+008950     END-STRING.
+008960     WRITE REPORT-LINE.
+008970     MOVE WS-DEPT-GARDEN-TOTAL TO WS-DEPT-GARDEN-TOT-ED.
+008980     MOVE SPACES TO REPORT-LINE.
+008990     STRING "  GARDEN:   " WS-DEPT-GARDEN-TOT-ED
+009000         DELIMITED BY SIZE INTO REPORT-LINE
+009010     END-STRING.
+009020     WRITE REPORT-LINE.
+009030     MOVE WS-DEPT-FEED-TOTAL TO WS-DEPT-FEED-TOT-ED.
+009040     MOVE SPACES TO REPORT-LINE.
+009050     STRING "  FEED:     " WS-DEPT-FEED-TOT-ED
+009060         DELIMITED BY SIZE INTO REPORT-LINE
+009070     END-STRING.
+009080     WRITE REPORT-LINE.
+009090     MOVE WS-DEPT-TOOLS-TOTAL TO WS-DEPT-TOOLS-TOT-ED.
+009100     MOVE SPACES TO REPORT-LINE.
+009110     STRING "  TOOLS:    " WS-DEPT-TOOLS-TOT-ED
+009120         DELIMITED BY SIZE INTO REPORT-LINE
+009130     END-STRING.
+009140     WRITE REPORT-LINE.
+009150 4400-EXIT.
+009160     EXIT.
+009170*
+009180*****************************************************************
+009190*    4500-PRINT-SALES-TYPE-BREAKOUT                              *
+009200*        BREAKS THE GRAND (NET) TOTAL OUT INTO GROSS SALES,      *
+009210*        RETURNS AND TAX COLLECTED.                              *
+009220*****************************************************************
+009230 4500-PRINT-SALES-TYPE-BREAKOUT.
+009240     MOVE SPACES TO REPORT-LINE.
+009250     WRITE REPORT-LINE.
+009260     MOVE "GROSS SALES, RETURNS AND TAX" TO REPORT-LINE.
+009270     WRITE REPORT-LINE.
+009280     MOVE WS-GROSS-SALES-TOTAL TO WS-GROSS-SALES-TOT-ED.
+009290     MOVE SPACES TO REPORT-LINE.
+009300     STRING "  GROSS SALES:  " WS-GROSS-SALES-TOT-ED
+009310         DELIMITED BY SIZE INTO REPORT-LINE
+009320     END-STRING.
+009330     WRITE REPORT-LINE.
+009340     MOVE WS-RETURNS-TOTAL TO WS-RETURNS-TOT-ED.
+009350     MOVE SPACES TO REPORT-LINE.
+009360     STRING "  RETURNS:      " WS-RETURNS-TOT-ED
+009370         DELIMITED BY SIZE INTO REPORT-LINE
+009380     END-STRING.
+009390     WRITE REPORT-LINE.
+009400     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+009410     MOVE SPACES TO REPORT-LINE.
+009420     STRING "  NET SALES:    " WS-GRAND-TOTAL-ED
+009430         DELIMITED BY SIZE INTO REPORT-LINE
+009440     END-STRING.
+009450     WRITE REPORT-LINE.
+009460     MOVE WS-TAX-TOTAL TO WS-TAX-TOTAL-ED.
+009470     MOVE SPACES TO REPORT-LINE.
+009480     STRING "  TAX COLLECTED:" WS-TAX-TOTAL-ED
+009490         DELIMITED BY SIZE INTO REPORT-LINE
+009500     END-STRING.
+009510     WRITE REPORT-LINE.
+009520 4500-EXIT.
+009530     EXIT.
+009540*
+009550*****************************************************************
+009560*    4600-WRITE-GL-CONTROL                                      *
+009570*        WRITES THE FINAL RECORD ON THE GL EXTRACT - A RECORD    *
+009580*        COUNT AND TOTAL AMOUNT THE ACCOUNTING SIDE CAN FOOT THE *
+009590*        DETAIL RECORDS AGAINST TO PROVE THE EXTRACT IS COMPLETE.*
+009600*****************************************************************
+009610 4600-WRITE-GL-CONTROL.
+009620     MOVE SPACES TO GL-EXTRACT-RECORD.
+009630     SET GL-CONTROL-RECORD TO TRUE.
+009640     MOVE WS-GL-RECORD-COUNT TO GL-CONTROL-RECORD-COUNT.
+009650     MOVE WS-GL-TOTAL-AMOUNT TO GL-CONTROL-TOTAL-AMOUNT.
+009660     WRITE GL-EXTRACT-RECORD.
+009670 4600-EXIT.
+009680     EXIT.
+009690*
+009700*
+009710*****************************************************************
+009720*    9000-TERMINATE                                             *
+009730*****************************************************************
+009740 9000-TERMINATE.
+009750     MOVE SPACES TO EXCEPTION-LINE.
+009760     MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-ED.
+009770     STRING "TOTAL EXCEPTIONS: " WS-EXCEPTION-COUNT-ED
+009780         DELIMITED BY SIZE INTO EXCEPTION-LINE
+009790     END-STRING.
+009800     WRITE EXCEPTION-LINE.
+009810     PERFORM 4600-WRITE-GL-CONTROL THRU 4600-EXIT.
+009820     CLOSE SALES-FILE
+009830           EXCEPTION-FILE
+009840           SALES-REPORT-FILE
+009850           GL-EXTRACT-FILE
+009860           POS-DETAIL-FILE.
+009870 9000-EXIT.
+009880     EXIT.
