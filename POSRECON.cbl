@@ -0,0 +1,377 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     POS-RECON.
+000120 AUTHOR.         W J FRANKLIN.
+000130 INSTALLATION.   GRANDPA FRANK'S HARDWARE & SUPPLY - DATA CTR.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*****************************************************************
+000170*    POS-RECON                                                  *
+000180*                                                                *
+000190*    REGISTER CLOSE-OUT RECONCILIATION.  SUMS THE POS DETAIL    *
+000200*    FILE (POSDTL.DAT) BY REGISTER NUMBER AND COMPARES EACH     *
+000210*    REGISTER'S TOTAL AGAINST THE COUNT AND AMOUNT THE CASHIER  *
+000220*    REPORTED AT CLOSE-OUT (REGCLOSE.DAT), FLAGGING ANY         *
+000230*    REGISTER THAT DOES NOT BALANCE.                            *
+000240*****************************************************************
+000250*
+000260* MODIFICATION HISTORY
+000270*    DATE       INIT  DESCRIPTION
+000280*    ---------  ----  -----------------------------------------
+000290*    2026-08-09 WJF   ORIGINAL PROGRAM.
+000300*    2026-08-09 WJF   THE DETAIL AND CLOSE-OUT AMOUNT FIELDS ARE
+000310*                     NOW SIGNED, SINCE A REGISTER'S TRANSACTIONS
+000320*                     CAN INCLUDE RETURNS.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT POS-DETAIL-FILE
+000380         ASSIGN TO POSDTL
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400*
+000410     SELECT REGISTER-CLOSEOUT-FILE
+000420         ASSIGN TO REGCLOSE
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440*
+000450     SELECT RECON-REPORT-FILE
+000460         ASSIGN TO RECONRPT
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480*
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  POS-DETAIL-FILE
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY POSDTL.
+000540*
+000550 FD  REGISTER-CLOSEOUT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570 COPY REGCLOSE.
+000580*
+000590 FD  RECON-REPORT-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  RECON-LINE                     PIC X(100).
+000620*
+000630 WORKING-STORAGE SECTION.
+000640*
+000650*--------------------------------------------------------------*
+000660*    SWITCHES                                                   *
+000670*--------------------------------------------------------------*
+000680 01  WS-SWITCHES.
+000690     05  WS-POS-EOF-SW           PIC X(01)   VALUE 'N'.
+000700         88  EOF-POS-FILE                     VALUE 'Y'.
+000710     05  WS-CLOSE-EOF-SW         PIC X(01)   VALUE 'N'.
+000720         88  EOF-CLOSEOUT-FILE                VALUE 'Y'.
+000730*
+000740*--------------------------------------------------------------*
+000750*    PER-REGISTER DETAIL ACCUMULATORS                          *
+000760*        SUBSCRIPTED DIRECTLY BY REGISTER NUMBER (01-99), WITH *
+000770*        ONE DATE BUCKET PER DISTINCT PD-YEAR/PD-MONTH/PD-DAY  *
+000780*        SEEN FOR THAT REGISTER, SO A MULTI-DAY POSDTL.DAT     *
+000790*        RECONCILES EACH DAY'S CLOSE-OUT AGAINST ONLY THAT     *
+000800*        DAY'S DETAIL INSTEAD OF THE REGISTER'S WHOLE-FILE SUM.*
+000810*--------------------------------------------------------------*
+000820 01  WS-REGISTER-TABLE.
+000830     05  WS-REGISTER-ENTRY       OCCURS 99 TIMES
+000840                                 INDEXED BY WS-REG-IDX.
+000850         10  WS-REG-DATE-COUNT       PIC 9(02)   COMP.
+000860         10  WS-REG-DATE-ENTRY       OCCURS 99 TIMES.
+000870             15  WS-REG-DATE             PIC 9(08).
+000880             15  WS-REG-DETAIL-COUNT     PIC 9(05)   COMP.
+000890             15  WS-REG-DETAIL-AMOUNT    PIC S9(09)V99.
+000900*
+000910 77  WS-SUB                      PIC 9(02)   COMP.
+000920 77  WS-DATE-SUB                 PIC 9(02)   COMP.
+000930 77  WS-CURR-DATE                PIC 9(08).
+000940 77  WS-BUCKET-FOUND-SW          PIC X(01)   VALUE 'N'.
+000950     88  WS-BUCKET-FOUND                     VALUE 'Y'.
+000960     88  WS-BUCKET-NOT-FOUND                 VALUE 'N'.
+000970 77  WS-BUCKET-OVERFLOW-SW       PIC X(01)   VALUE 'N'.
+000980     88  WS-BUCKET-OVERFLOW                  VALUE 'Y'.
+000990 77  WS-DATE-BUCKETS-SKIPPED     PIC 9(05)   COMP VALUE ZERO.
+001000 77  WS-DATE-BUCKETS-SKIPPED-ED  PIC ZZZZ9.
+001010 77  WS-PRINT-DETAIL-COUNT       PIC 9(05)   COMP.
+001020 77  WS-PRINT-DETAIL-AMOUNT      PIC S9(09)V99.
+001030 77  WS-REGISTERS-BALANCED       PIC 9(05)   COMP VALUE ZERO.
+001040 77  WS-REGISTERS-OUT-OF-BAL     PIC 9(05)   COMP VALUE ZERO.
+001050 77  WS-AMOUNT-DIFFERENCE        PIC S9(09)V99.
+001060 01  WS-RUN-DATE                 PIC 9(08).
+001070 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+001080     05  WS-RUN-YEAR             PIC 9(04).
+001090     05  WS-RUN-MONTH            PIC 9(02).
+001100     05  WS-RUN-DAY              PIC 9(02).
+001110 01  WS-RUN-DATE-ED              PIC 9999/99/99.
+001120*
+001130*--------------------------------------------------------------*
+001140*    EDITED DISPLAY FIELDS                                      *
+001150*--------------------------------------------------------------*
+001160 01  WS-EDIT-FIELDS.
+001170     05  WS-DETAIL-COUNT-ED      PIC ZZZZ9.
+001180     05  WS-CLOSE-COUNT-ED       PIC ZZZZ9.
+001190     05  WS-DETAIL-AMOUNT-ED     PIC $-,---,---,--9.99.
+001200     05  WS-CLOSE-AMOUNT-ED      PIC $-,---,---,--9.99.
+001210     05  WS-DIFFERENCE-ED        PIC $-,---,---,--9.99.
+001220     05  WS-REGISTERS-BAL-ED     PIC ZZZZ9.
+001230     05  WS-REGISTERS-OOB-ED     PIC ZZZZ9.
+001240*
+001250 01  WS-BALANCE-FLAG             PIC X(20)   VALUE SPACES.
+001260*
+001270 PROCEDURE DIVISION.
+001280*****************************************************************
+001290*    0000-MAINLINE                                              *
+001300*****************************************************************
+001310 0000-MAINLINE.
+001320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001330     PERFORM 2000-PROCESS-POS-DETAIL THRU 2000-EXIT
+001340         UNTIL EOF-POS-FILE.
+001350     PERFORM 3000-PROCESS-CLOSEOUTS THRU 3000-EXIT
+001360         UNTIL EOF-CLOSEOUT-FILE.
+001370     PERFORM 4000-PRINT-SUMMARY THRU 4000-EXIT.
+001380     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001390     STOP RUN.
+001400 0000-MAINLINE-EXIT.
+001410     EXIT.
+001420*
+001430*****************************************************************
+001440*    1000-INITIALIZE                                            *
+001450*****************************************************************
+001460 1000-INITIALIZE.
+001470     OPEN INPUT POS-DETAIL-FILE.
+001480     OPEN INPUT REGISTER-CLOSEOUT-FILE.
+001490     OPEN OUTPUT RECON-REPORT-FILE.
+001500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001510     MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+001520     MOVE 1 TO WS-SUB.
+001530     PERFORM 1100-ZERO-ONE-REGISTER THRU 1100-EXIT
+001540         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 99.
+001550     PERFORM 1200-WRITE-REPORT-HEADING THRU 1200-EXIT.
+001560 1000-EXIT.
+001570     EXIT.
+001580*
+001590*****************************************************************
+001600*    1100-ZERO-ONE-REGISTER                                     *
+001610*****************************************************************
+001620 1100-ZERO-ONE-REGISTER.
+001630     MOVE ZERO TO WS-REG-DATE-COUNT (WS-SUB).
+001640 1100-EXIT.
+001650     EXIT.
+001660*
+001670*****************************************************************
+001680*    1200-WRITE-REPORT-HEADING                                  *
+001690*****************************************************************
+001700 1200-WRITE-REPORT-HEADING.
+001710     MOVE "GRANDPA FRANK'S HARDWARE & SUPPLY" TO RECON-LINE.
+001720     WRITE RECON-LINE.
+001730     MOVE "REGISTER CLOSE-OUT RECONCILIATION REPORT" TO
+001740         RECON-LINE.
+001750     WRITE RECON-LINE.
+001760     MOVE SPACES TO RECON-LINE.
+001770     STRING "RUN DATE: " WS-RUN-DATE-ED
+001780         DELIMITED BY SIZE INTO RECON-LINE
+001790     END-STRING.
+001800     WRITE RECON-LINE.
+001810     MOVE SPACES TO RECON-LINE.
+001820     WRITE RECON-LINE.
+001830     MOVE SPACES TO RECON-LINE.
+001840     STRING "REG  DETAIL-CNT  CLOSE-CNT  DETAIL-AMT  CLOSE-AMT"
+001850         "  DIFFERENCE"
+001860         DELIMITED BY SIZE INTO RECON-LINE
+001870     END-STRING.
+001880     WRITE RECON-LINE.
+001890 1200-EXIT.
+001900     EXIT.
+001910*
+001920*****************************************************************
+001930*    2000-PROCESS-POS-DETAIL                                    *
+001940*        ADDS ONE POS DETAIL TRANSACTION TO ITS REGISTER'S      *
+001950*        RUNNING COUNT AND AMOUNT.                               *
+001960*****************************************************************
+001970 2000-PROCESS-POS-DETAIL.
+001980     READ POS-DETAIL-FILE INTO POS-DETAIL-RECORD
+001990         AT END
+002000             SET EOF-POS-FILE TO TRUE
+002010             GO TO 2000-EXIT
+002020     END-READ.
+002030     IF PD-REGISTER-NO < 1 OR PD-REGISTER-NO > 99
+002040         GO TO 2000-EXIT
+002050     END-IF.
+002060     COMPUTE WS-CURR-DATE =
+002070         PD-YEAR * 10000 + PD-MONTH * 100 + PD-DAY.
+002080     PERFORM 2050-FIND-OR-ADD-DATE-BUCKET THRU 2050-EXIT.
+002090     IF WS-BUCKET-OVERFLOW
+002100         ADD 1 TO WS-DATE-BUCKETS-SKIPPED
+002110         GO TO 2000-EXIT
+002120     END-IF.
+002130     ADD 1 TO WS-REG-DETAIL-COUNT (PD-REGISTER-NO WS-DATE-SUB).
+002140     ADD PD-AMOUNT TO
+002150         WS-REG-DETAIL-AMOUNT (PD-REGISTER-NO WS-DATE-SUB).
+002160 2000-EXIT.
+002170     EXIT.
+002180*
+002190*****************************************************************
+002200*    2050-FIND-OR-ADD-DATE-BUCKET                                *
+002210*        LOCATES PD-REGISTER-NO'S DATE BUCKET FOR WS-CURR-DATE, *
+002220*        ADDING A NEW ZEROED BUCKET IF THIS IS THE FIRST        *
+002230*        TRANSACTION SEEN FOR THAT REGISTER/DATE COMBINATION.   *
+002240*        IF THAT REGISTER ALREADY HAS 99 DISTINCT DATES ON      *
+002250*        FILE, WS-BUCKET-OVERFLOW IS SET AND NO BUCKET IS        *
+002260*        ADDED - THE CALLER COUNTS AND SKIPS THE TRANSACTION     *
+002270*        RATHER THAN SUBSCRIPTING PAST THE TABLE'S END.          *
+002280*****************************************************************
+002290 2050-FIND-OR-ADD-DATE-BUCKET.
+002300     SET WS-BUCKET-NOT-FOUND TO TRUE.
+002310     MOVE 'N' TO WS-BUCKET-OVERFLOW-SW.
+002320     MOVE ZERO TO WS-DATE-SUB.
+002330     PERFORM 2060-SEARCH-ONE-DATE-BUCKET THRU 2060-EXIT
+002340         VARYING WS-DATE-SUB FROM 1 BY 1
+002350         UNTIL WS-DATE-SUB > WS-REG-DATE-COUNT (PD-REGISTER-NO)
+002360             OR WS-BUCKET-FOUND.
+002370     IF WS-BUCKET-FOUND
+002380         SUBTRACT 1 FROM WS-DATE-SUB
+002390     ELSE
+002400         IF WS-REG-DATE-COUNT (PD-REGISTER-NO) >= 99
+002410             SET WS-BUCKET-OVERFLOW TO TRUE
+002420             GO TO 2050-EXIT
+002430         END-IF
+002440         ADD 1 TO WS-REG-DATE-COUNT (PD-REGISTER-NO)
+002450         MOVE WS-REG-DATE-COUNT (PD-REGISTER-NO) TO WS-DATE-SUB
+002460         MOVE WS-CURR-DATE TO
+002470             WS-REG-DATE (PD-REGISTER-NO WS-DATE-SUB)
+002480         MOVE ZERO TO
+002490             WS-REG-DETAIL-COUNT (PD-REGISTER-NO WS-DATE-SUB)
+002500         MOVE ZEROS TO
+002510             WS-REG-DETAIL-AMOUNT (PD-REGISTER-NO WS-DATE-SUB)
+002520     END-IF.
+002530 2050-EXIT.
+002540     EXIT.
+002550*
+002560*****************************************************************
+002570*    2060-SEARCH-ONE-DATE-BUCKET                                *
+002580*****************************************************************
+002590 2060-SEARCH-ONE-DATE-BUCKET.
+002600     IF WS-REG-DATE (PD-REGISTER-NO WS-DATE-SUB) = WS-CURR-DATE
+002610         SET WS-BUCKET-FOUND TO TRUE
+002620     END-IF.
+002630 2060-EXIT.
+002640     EXIT.
+002650*
+002660*****************************************************************
+002670*    3000-PROCESS-CLOSEOUTS                                     *
+002680*        COMPARES EACH REGISTER'S REPORTED CLOSE-OUT AGAINST    *
+002690*        THE DETAIL TOTAL ACCUMULATED FOR THAT SAME DAY.        *
+002700*****************************************************************
+002710 3000-PROCESS-CLOSEOUTS.
+002720     READ REGISTER-CLOSEOUT-FILE INTO REGISTER-CLOSEOUT-RECORD
+002730         AT END
+002740             SET EOF-CLOSEOUT-FILE TO TRUE
+002750             GO TO 3000-EXIT
+002760     END-READ.
+002770     IF RC-REGISTER-NO < 1 OR RC-REGISTER-NO > 99
+002780         GO TO 3000-EXIT
+002790     END-IF.
+002800     PERFORM 3100-PRINT-RECON-LINE THRU 3100-EXIT.
+002810 3000-EXIT.
+002820     EXIT.
+002830*
+002840*****************************************************************
+002850*    3050-FIND-DATE-BUCKET                                       *
+002860*        LOCATES RC-REGISTER-NO'S DATE BUCKET FOR RC-YEAR/MONTH/ *
+002870*        DAY.  IF NO POS DETAIL TRANSACTION WAS EVER POSTED FOR  *
+002880*        THAT REGISTER/DATE, THE PRINT TOTALS COME BACK ZERO SO  *
+002890*        THE CLOSE-OUT STILL SHOWS AS OUT OF BALANCE.            *
+002900*****************************************************************
+002910 3050-FIND-DATE-BUCKET.
+002920     COMPUTE WS-CURR-DATE =
+002930         RC-YEAR * 10000 + RC-MONTH * 100 + RC-DAY.
+002940     SET WS-BUCKET-NOT-FOUND TO TRUE.
+002950     MOVE ZERO TO WS-DATE-SUB.
+002960     PERFORM 2060-SEARCH-ONE-DATE-BUCKET THRU 2060-EXIT
+002970         VARYING WS-DATE-SUB FROM 1 BY 1
+002980         UNTIL WS-DATE-SUB > WS-REG-DATE-COUNT (RC-REGISTER-NO)
+002990             OR WS-BUCKET-FOUND.
+003000     IF WS-BUCKET-FOUND
+003010         SUBTRACT 1 FROM WS-DATE-SUB
+003020         MOVE WS-REG-DETAIL-COUNT (RC-REGISTER-NO WS-DATE-SUB) TO
+003030             WS-PRINT-DETAIL-COUNT
+003040         MOVE WS-REG-DETAIL-AMOUNT (RC-REGISTER-NO WS-DATE-SUB)
+003050             TO WS-PRINT-DETAIL-AMOUNT
+003060     ELSE
+003070         MOVE ZERO TO WS-PRINT-DETAIL-COUNT
+003080         MOVE ZEROS TO WS-PRINT-DETAIL-AMOUNT
+003090     END-IF.
+003100 3050-EXIT.
+003110     EXIT.
+003120*
+003130*****************************************************************
+003140*    3100-PRINT-RECON-LINE                                      *
+003150*****************************************************************
+003160 3100-PRINT-RECON-LINE.
+003170     PERFORM 3050-FIND-DATE-BUCKET THRU 3050-EXIT.
+003180     MOVE WS-PRINT-DETAIL-COUNT TO WS-DETAIL-COUNT-ED.
+003190     MOVE RC-CLOSEOUT-COUNT TO WS-CLOSE-COUNT-ED.
+003200     MOVE WS-PRINT-DETAIL-AMOUNT TO WS-DETAIL-AMOUNT-ED.
+003210     MOVE RC-CLOSEOUT-AMOUNT TO WS-CLOSE-AMOUNT-ED.
+003220     COMPUTE WS-AMOUNT-DIFFERENCE =
+003230         WS-PRINT-DETAIL-AMOUNT - RC-CLOSEOUT-AMOUNT.
+003240     MOVE WS-AMOUNT-DIFFERENCE TO WS-DIFFERENCE-ED.
+003250     MOVE SPACES TO WS-BALANCE-FLAG.
+003260     IF WS-AMOUNT-DIFFERENCE = 0
+003270             AND WS-PRINT-DETAIL-COUNT = RC-CLOSEOUT-COUNT
+003280         ADD 1 TO WS-REGISTERS-BALANCED
+003290     ELSE
+003300         ADD 1 TO WS-REGISTERS-OUT-OF-BAL
+003310         MOVE "*** OUT OF BALANCE" TO WS-BALANCE-FLAG
+003320     END-IF.
+003330     MOVE SPACES TO RECON-LINE.
+003340     STRING RC-REGISTER-NO "   " WS-DETAIL-COUNT-ED "      "
+003350         WS-CLOSE-COUNT-ED "    " WS-DETAIL-AMOUNT-ED "  "
+003360         WS-CLOSE-AMOUNT-ED "  " WS-DIFFERENCE-ED "  "
+003370         WS-BALANCE-FLAG
+003380         DELIMITED BY SIZE INTO RECON-LINE
+003390     END-STRING.
+003400     WRITE RECON-LINE.
+003410 3100-EXIT.
+003420     EXIT.
+003430*
+003440*****************************************************************
+003450*    4000-PRINT-SUMMARY                                         *
+003460*****************************************************************
+003470 4000-PRINT-SUMMARY.
+003480     MOVE SPACES TO RECON-LINE.
+003490     WRITE RECON-LINE.
+003500     MOVE "-----------------------------------------" TO
+003510         RECON-LINE.
+003520     WRITE RECON-LINE.
+003530     MOVE WS-REGISTERS-BALANCED TO WS-REGISTERS-BAL-ED.
+003540     MOVE WS-REGISTERS-OUT-OF-BAL TO WS-REGISTERS-OOB-ED.
+003550     MOVE SPACES TO RECON-LINE.
+003560     STRING "REGISTERS IN BALANCE:     " WS-REGISTERS-BAL-ED
+003570         DELIMITED BY SIZE INTO RECON-LINE
+003580     END-STRING.
+003590     WRITE RECON-LINE.
+003600     MOVE SPACES TO RECON-LINE.
+003610     STRING "REGISTERS OUT OF BALANCE: " WS-REGISTERS-OOB-ED
+003620         DELIMITED BY SIZE INTO RECON-LINE
+003630     END-STRING.
+003640     WRITE RECON-LINE.
+003650     IF WS-DATE-BUCKETS-SKIPPED > 0
+003660         MOVE WS-DATE-BUCKETS-SKIPPED TO
+003665             WS-DATE-BUCKETS-SKIPPED-ED
+003670         MOVE SPACES TO RECON-LINE
+003680         STRING "POS DETAIL SKIPPED (>99 DATES/REGISTER): "
+003690             WS-DATE-BUCKETS-SKIPPED-ED
+003700             DELIMITED BY SIZE INTO RECON-LINE
+003710         END-STRING
+003720         WRITE RECON-LINE
+003730     END-IF.
+003740 4000-EXIT.
+003750     EXIT.
+003760*
+003770*****************************************************************
+003780*    9000-TERMINATE                                             *
+003790*****************************************************************
+003800 9000-TERMINATE.
+003810     CLOSE POS-DETAIL-FILE
+003820           REGISTER-CLOSEOUT-FILE
+003830           RECON-REPORT-FILE.
+003840 9000-EXIT.
+003850     EXIT.
