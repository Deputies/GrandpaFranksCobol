@@ -0,0 +1,497 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SALES-HISTORY.
+000120 AUTHOR.         W J FRANKLIN.
+000130 INSTALLATION.   GRANDPA FRANK'S HARDWARE & SUPPLY - DATA CTR.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*****************************************************************
+000170*    SALES-HISTORY                                              *
+000180*                                                                *
+000190*    COMPANION PROGRAM TO SALES-MANAGER.  REREADS SALES.DAT,    *
+000200*    POSTS EACH YEAR-MONTH'S TOTAL INTO THE PERSISTENT SALES    *
+000210*    HISTORY FILE (SALESHST.DAT), AND PRINTS A THIS-YEAR VS.    *
+000220*    LAST-YEAR VS. TWO-YEARS-AGO TREND REPORT SO SALES.DAT CAN  *
+000230*    BE ARCHIVED EACH YEAR WITHOUT LOSING YEAR-OVER-YEAR        *
+000240*    VISIBILITY.                                                *
+000250*****************************************************************
+000260*
+000270* MODIFICATION HISTORY
+000280*    DATE       INIT  DESCRIPTION
+000290*    ---------  ----  -----------------------------------------
+000300*    2026-08-09 WJF   ORIGINAL PROGRAM.
+000310*    2026-08-09 WJF   THE MONTHLY TOTAL, ITS HISTORY LOOKUP AND
+000320*                     THE TREND REPORT COLUMNS ARE ALL SIGNED NOW,
+000330*                     TO MATCH SALESREC.CPY'S SIGNED SR-AMOUNT -
+000340*                     AN UNSIGNED ACCUMULATOR WAS SILENTLY TURNING
+000350*                     A MONTH OF NET RETURNS INTO A POSITIVE
+000360*                     (INFLATED) TOTAL.
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT SALES-FILE
+000420         ASSIGN TO SALESDAT
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440*
+000450     SELECT SALES-HISTORY-FILE
+000460         ASSIGN TO SALESHST
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS SH-KEY
+000500         FILE STATUS IS WS-HIST-STATUS.
+000510*
+000520     SELECT TREND-REPORT-FILE
+000530         ASSIGN TO TRENDRPT
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550*
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  SALES-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 COPY SALESREC.
+000610*
+000620 FD  SALES-HISTORY-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 COPY SHSTREC.
+000650*
+000660 FD  TREND-REPORT-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  TREND-LINE                     PIC X(100).
+000690*
+000700 WORKING-STORAGE SECTION.
+000710*
+000720*--------------------------------------------------------------*
+000730*    SWITCHES                                                   *
+000740*--------------------------------------------------------------*
+000750 01  WS-SWITCHES.
+000760     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+000770         88  EOF-SALES-FILE                  VALUE 'Y'.
+000780     05  WS-FIRST-RECORD-SW      PIC X(01)   VALUE 'Y'.
+000790         88  WS-FIRST-RECORD                 VALUE 'Y'.
+000800     05  WS-VALID-SW             PIC X(01)   VALUE 'Y'.
+000810         88  RECORD-IS-VALID                 VALUE 'Y'.
+000820         88  RECORD-IS-INVALID               VALUE 'N'.
+000830     05  WS-LEAP-SW              PIC X(01)   VALUE 'N'.
+000840         88  WS-LEAP-YEAR                     VALUE 'Y'.
+000850         88  WS-NOT-LEAP-YEAR                  VALUE 'N'.
+000860     05  WS-HIST-STATUS          PIC X(02)   VALUE SPACES.
+000870         88  WS-HIST-STATUS-OK               VALUE '00'.
+000880         88  WS-HIST-FILE-MISSING            VALUE '35'.
+000890*
+000900*--------------------------------------------------------------*
+000910*    RUNNING TOTALS AND BREAK FIELDS                            *
+000920*--------------------------------------------------------------*
+000930 01  WS-MONTH-TOTAL              PIC S9(09)V99 VALUE ZEROS
+000940                                  SIGN IS TRAILING SEPARATE.
+000950 01  WS-MONTH-COUNT              PIC 9(07)   VALUE ZERO.
+000960 01  WS-PRIOR-YEAR               PIC 9(04)   VALUE ZEROS.
+000970 01  WS-PRIOR-MONTH              PIC 9(02)   VALUE ZEROS.
+000980 01  WS-MAX-YEAR                 PIC 9(04)   VALUE ZEROS.
+000990*
+001000 01  WS-RUN-DATE                 PIC 9(08).
+001010*
+001020*--------------------------------------------------------------*
+001030*    VALIDATION WORK AREAS                                     *
+001040*        MIRRORS SALES-MANAGER'S 2200-VALIDATE-SALES-RECORD SO *
+001050*        A ROW IT WOULD REJECT NEVER REACHES THE HISTORY FILE  *
+001060*        OR TREND REPORT EITHER.                                *
+001070*--------------------------------------------------------------*
+001080 77  WS-MAX-REASONABLE-AMOUNT    PIC 9(06)   VALUE 500000.
+001090 77  WS-TEMP-QUOTIENT            PIC 9(04)   COMP.
+001100 77  WS-REM-4                    PIC 9(02)   COMP.
+001110 77  WS-REM-100                  PIC 9(02)   COMP.
+001120 77  WS-REM-400                  PIC 9(03)   COMP.
+001130 77  WS-MAX-DAY                  PIC 9(02).
+001140*
+001150 01  WS-DIM-VALUES-AREA.
+001160     05  FILLER                  PIC 9(02)   VALUE 31.
+001170     05  FILLER                  PIC 9(02)   VALUE 28.
+001180     05  FILLER                  PIC 9(02)   VALUE 31.
+001190     05  FILLER                  PIC 9(02)   VALUE 30.
+001200     05  FILLER                  PIC 9(02)   VALUE 31.
+001210     05  FILLER                  PIC 9(02)   VALUE 30.
+001220     05  FILLER                  PIC 9(02)   VALUE 31.
+001230     05  FILLER                  PIC 9(02)   VALUE 31.
+001240     05  FILLER                  PIC 9(02)   VALUE 30.
+001250     05  FILLER                  PIC 9(02)   VALUE 31.
+001260     05  FILLER                  PIC 9(02)   VALUE 30.
+001270     05  FILLER                  PIC 9(02)   VALUE 31.
+001280 01  WS-DAYS-IN-MONTH REDEFINES WS-DIM-VALUES-AREA.
+001290     05  WS-DIM-ENTRY            PIC 9(02)   OCCURS 12 TIMES.
+001300*
+001310*--------------------------------------------------------------*
+001320*    TREND REPORT WORK AREAS                                    *
+001330*--------------------------------------------------------------*
+001340 01  WS-TREND-YEAR-CURR          PIC 9(04).
+001350 01  WS-TREND-YEAR-PRIOR1        PIC 9(04).
+001360 01  WS-TREND-YEAR-PRIOR2        PIC 9(04).
+001370 01  WS-TREND-MONTH              PIC 9(02)   COMP VALUE 1.
+001380 01  WS-LOOKUP-YEAR              PIC 9(04).
+001390 01  WS-LOOKUP-TOTAL             PIC S9(09)V99
+001400                                 SIGN IS TRAILING SEPARATE.
+001410 01  WS-COL1-TOTAL               PIC S9(09)V99
+001420                                 SIGN IS TRAILING SEPARATE.
+001430 01  WS-COL2-TOTAL               PIC S9(09)V99
+001440                                 SIGN IS TRAILING SEPARATE.
+001450 01  WS-COL3-TOTAL               PIC S9(09)V99
+001460                                 SIGN IS TRAILING SEPARATE.
+001470 01  WS-COL1-GRAND               PIC S9(09)V99 VALUE ZEROS
+001480                                 SIGN IS TRAILING SEPARATE.
+001490 01  WS-COL2-GRAND               PIC S9(09)V99 VALUE ZEROS
+001500                                 SIGN IS TRAILING SEPARATE.
+001510 01  WS-COL3-GRAND               PIC S9(09)V99 VALUE ZEROS
+001520                                 SIGN IS TRAILING SEPARATE.
+001530*
+001540 01  WS-MONTH-NAME-TABLE-AREA.
+001550     05  FILLER                  PIC X(03)   VALUE 'JAN'.
+001560     05  FILLER                  PIC X(03)   VALUE 'FEB'.
+001570     05  FILLER                  PIC X(03)   VALUE 'MAR'.
+001580     05  FILLER                  PIC X(03)   VALUE 'APR'.
+001590     05  FILLER                  PIC X(03)   VALUE 'MAY'.
+001600     05  FILLER                  PIC X(03)   VALUE 'JUN'.
+001610     05  FILLER                  PIC X(03)   VALUE 'JUL'.
+001620     05  FILLER                  PIC X(03)   VALUE 'AUG'.
+001630     05  FILLER                  PIC X(03)   VALUE 'SEP'.
+001640     05  FILLER                  PIC X(03)   VALUE 'OCT'.
+001650     05  FILLER                  PIC X(03)   VALUE 'NOV'.
+001660     05  FILLER                  PIC X(03)   VALUE 'DEC'.
+001670 01  WS-MONTH-NAME-TABLE REDEFINES WS-MONTH-NAME-TABLE-AREA.
+001680     05  WS-MONTH-NAME           PIC X(03)   OCCURS 12 TIMES.
+001690*
+001700 01  WS-EDIT-FIELDS.
+001710     05  WS-COL1-TOTAL-ED        PIC $-,---,---,--9.99.
+001720     05  WS-COL2-TOTAL-ED        PIC $-,---,---,--9.99.
+001730     05  WS-COL3-TOTAL-ED        PIC $-,---,---,--9.99.
+001740     05  WS-COL1-GRAND-ED        PIC $-,---,---,--9.99.
+001750     05  WS-COL2-GRAND-ED        PIC $-,---,---,--9.99.
+001760     05  WS-COL3-GRAND-ED        PIC $-,---,---,--9.99.
+001770*
+001780 PROCEDURE DIVISION.
+001790*****************************************************************
+001800*    0000-MAINLINE                                              *
+001810*****************************************************************
+001820 0000-MAINLINE.
+001830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001840     PERFORM 2000-PROCESS-SALES-RECORD THRU 2000-EXIT
+001850         UNTIL EOF-SALES-FILE.
+001860     IF NOT WS-FIRST-RECORD
+001870         PERFORM 3000-FLUSH-MONTH THRU 3000-EXIT
+001880     END-IF.
+001890     IF WS-FIRST-RECORD
+001900         PERFORM 6020-PRINT-NO-DATA-TREND THRU 6020-EXIT
+001910     ELSE
+001920         PERFORM 6000-PRINT-TREND-REPORT THRU 6000-EXIT
+001930     END-IF.
+001940     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001950     STOP RUN.
+001960 0000-MAINLINE-EXIT.
+001970     EXIT.
+001980*
+001990*****************************************************************
+002000*    1000-INITIALIZE                                            *
+002010*****************************************************************
+002020 1000-INITIALIZE.
+002030     OPEN INPUT SALES-FILE.
+002040     OPEN I-O SALES-HISTORY-FILE.
+002050     IF WS-HIST-FILE-MISSING
+002060         OPEN OUTPUT SALES-HISTORY-FILE
+002070         CLOSE SALES-HISTORY-FILE
+002080         OPEN I-O SALES-HISTORY-FILE
+002090     END-IF.
+002100     OPEN OUTPUT TREND-REPORT-FILE.
+002110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002120 1000-EXIT.
+002130     EXIT.
+002140*
+002150*****************************************************************
+002160*    2000-PROCESS-SALES-RECORD                                  *
+002170*        ACCUMULATES ONE YEAR-MONTH'S TOTAL.  ASSUMES SALES.DAT *
+002180*        ARRIVES IN YEAR/MONTH/DAY ORDER, THE SAME AS           *
+002190*        SALES-MANAGER DOES.                                    *
+002200*****************************************************************
+002210 2000-PROCESS-SALES-RECORD.
+002220     PERFORM 2100-READ-SALES-RECORD THRU 2100-EXIT.
+002230     IF EOF-SALES-FILE
+002240         GO TO 2000-EXIT
+002250     END-IF.
+002260     PERFORM 2150-VALIDATE-SALES-RECORD THRU 2150-EXIT.
+002270     IF RECORD-IS-INVALID
+002280         GO TO 2000-EXIT
+002290     END-IF.
+002300*
+002310     IF WS-FIRST-RECORD
+002320         MOVE SR-YEAR TO WS-PRIOR-YEAR
+002330         MOVE SR-MONTH TO WS-PRIOR-MONTH
+002340         MOVE 'N' TO WS-FIRST-RECORD-SW
+002350     END-IF.
+002360*
+002370     IF SR-YEAR NOT = WS-PRIOR-YEAR
+002380        OR SR-MONTH NOT = WS-PRIOR-MONTH
+002390         PERFORM 3000-FLUSH-MONTH THRU 3000-EXIT
+002400         MOVE SR-YEAR TO WS-PRIOR-YEAR
+002410         MOVE SR-MONTH TO WS-PRIOR-MONTH
+002420     END-IF.
+002430*
+002440     ADD SR-AMOUNT TO WS-MONTH-TOTAL.
+002450     ADD 1 TO WS-MONTH-COUNT.
+002460     IF SR-YEAR > WS-MAX-YEAR
+002470         MOVE SR-YEAR TO WS-MAX-YEAR
+002480     END-IF.
+002490 2000-EXIT.
+002500     EXIT.
+002510*
+002520*****************************************************************
+002530*    2100-READ-SALES-RECORD                                     *
+002540*****************************************************************
+002550 2100-READ-SALES-RECORD.
+002560     READ SALES-FILE INTO SALES-RECORD
+002570         AT END
+002580             SET EOF-SALES-FILE TO TRUE
+002590     END-READ.
+002600 2100-EXIT.
+002610     EXIT.
+002620*
+002630*****************************************************************
+002640*    2150-VALIDATE-SALES-RECORD                                 *
+002650*        CHECKS THAT YEAR, MONTH, DAY, AMOUNT, TAX AMOUNT AND    *
+002660*        DEPARTMENT CODE ARE ALL SANE BEFORE THE RECORD IS       *
+002670*        ALLOWED TO REACH THE HISTORY TOTALS - THE SAME CHECKS   *
+002680*        SALES-MANAGER'S 2200-VALIDATE-SALES-RECORD APPLIES, SO  *
+002690*        A ROW THAT PROGRAM REJECTS IS EXCLUDED HERE TOO.        *
+002700*****************************************************************
+002710 2150-VALIDATE-SALES-RECORD.
+002720     SET RECORD-IS-VALID TO TRUE.
+002730*
+002740     IF SR-YEAR < 1900 OR SR-YEAR > 2099
+002750         SET RECORD-IS-INVALID TO TRUE
+002760         GO TO 2150-EXIT
+002770     END-IF.
+002780*
+002790     IF SR-MONTH < 1 OR SR-MONTH > 12
+002800         SET RECORD-IS-INVALID TO TRUE
+002810         GO TO 2150-EXIT
+002820     END-IF.
+002830*
+002840     PERFORM 2160-CHECK-LEAP-YEAR THRU 2160-EXIT.
+002850     MOVE WS-DIM-ENTRY (SR-MONTH) TO WS-MAX-DAY.
+002860     IF SR-MONTH = 02 AND WS-LEAP-YEAR
+002870         ADD 1 TO WS-MAX-DAY
+002880     END-IF.
+002890     IF SR-DAY < 1 OR SR-DAY > WS-MAX-DAY
+002900         SET RECORD-IS-INVALID TO TRUE
+002910         GO TO 2150-EXIT
+002920     END-IF.
+002930*
+002940     IF SR-AMOUNT > WS-MAX-REASONABLE-AMOUNT
+002950             OR SR-AMOUNT < - WS-MAX-REASONABLE-AMOUNT
+002960         SET RECORD-IS-INVALID TO TRUE
+002970         GO TO 2150-EXIT
+002980     END-IF.
+002990*
+003000     IF SR-TAX-AMOUNT > WS-MAX-REASONABLE-AMOUNT
+003010             OR SR-TAX-AMOUNT < - WS-MAX-REASONABLE-AMOUNT
+003020         SET RECORD-IS-INVALID TO TRUE
+003030         GO TO 2150-EXIT
+003040     END-IF.
+003050*
+003060     PERFORM 2170-VALIDATE-DEPT-CODE THRU 2170-EXIT.
+003070 2150-EXIT.
+003080     EXIT.
+003090*
+003100*****************************************************************
+003110*    2160-CHECK-LEAP-YEAR                                       *
+003120*        SETS WS-LEAP-SW ACCORDING TO THE USUAL GREGORIAN RULE.  *
+003130*****************************************************************
+003140 2160-CHECK-LEAP-YEAR.
+003150     SET WS-NOT-LEAP-YEAR TO TRUE.
+003160     DIVIDE SR-YEAR BY 4 GIVING WS-TEMP-QUOTIENT
+003170         REMAINDER WS-REM-4.
+003180     IF WS-REM-4 NOT = 0
+003190         GO TO 2160-EXIT
+003200     END-IF.
+003210     DIVIDE SR-YEAR BY 100 GIVING WS-TEMP-QUOTIENT
+003220         REMAINDER WS-REM-100.
+003230     IF WS-REM-100 NOT = 0
+003240         SET WS-LEAP-YEAR TO TRUE
+003250         GO TO 2160-EXIT
+003260     END-IF.
+003270     DIVIDE SR-YEAR BY 400 GIVING WS-TEMP-QUOTIENT
+003280         REMAINDER WS-REM-400.
+003290     IF WS-REM-400 = 0
+003300         SET WS-LEAP-YEAR TO TRUE
+003310     END-IF.
+003320 2160-EXIT.
+003330     EXIT.
+003340*
+003350*****************************************************************
+003360*    2170-VALIDATE-DEPT-CODE                                     *
+003370*        CHECKS SR-DEPT-CODE AGAINST THE FOUR RECOGNIZED          *
+003380*        DEPARTMENT CODES BEFORE THE RECORD IS POSTED.            *
+003390*****************************************************************
+003400 2170-VALIDATE-DEPT-CODE.
+003410     IF SR-DEPT-HARDWARE OR SR-DEPT-GARDEN OR SR-DEPT-FEED
+003420             OR SR-DEPT-TOOLS
+003430         GO TO 2170-EXIT
+003440     END-IF.
+003450     SET RECORD-IS-INVALID TO TRUE.
+003460 2170-EXIT.
+003470     EXIT.
+003480*
+003490*****************************************************************
+003500*    3000-FLUSH-MONTH                                           *
+003510*        UPSERTS THE JUST-COMPLETED YEAR-MONTH'S TOTAL INTO THE *
+003520*        SALES HISTORY FILE AND RESETS THE MONTH ACCUMULATOR.   *
+003530*****************************************************************
+003540 3000-FLUSH-MONTH.
+003550     MOVE WS-PRIOR-YEAR TO SH-YEAR.
+003560     MOVE WS-PRIOR-MONTH TO SH-MONTH.
+003570     MOVE WS-MONTH-TOTAL TO SH-MONTHLY-TOTAL.
+003580     MOVE WS-MONTH-COUNT TO SH-RECORD-COUNT.
+003590     MOVE WS-RUN-DATE TO SH-LAST-RUN-DATE.
+003600     WRITE SALES-HISTORY-RECORD
+003610         INVALID KEY
+003620             REWRITE SALES-HISTORY-RECORD
+003630     END-WRITE.
+003640     MOVE ZEROS TO WS-MONTH-TOTAL.
+003650     MOVE ZERO TO WS-MONTH-COUNT.
+003660 3000-EXIT.
+003670     EXIT.
+003680*
+003690*****************************************************************
+003700*    6000-PRINT-TREND-REPORT                                    *
+003710*        SHOWS THIS YEAR, LAST YEAR AND TWO YEARS AGO SIDE BY    *
+003720*        SIDE, MONTH BY MONTH.  "THIS YEAR" IS THE LATEST YEAR  *
+003730*        FOUND IN THE SALES.DAT JUST PROCESSED.                 *
+003740*****************************************************************
+003750 6000-PRINT-TREND-REPORT.
+003760     MOVE WS-MAX-YEAR TO WS-TREND-YEAR-CURR.
+003770     SUBTRACT 1 FROM WS-MAX-YEAR GIVING WS-TREND-YEAR-PRIOR1.
+003780     SUBTRACT 2 FROM WS-MAX-YEAR GIVING WS-TREND-YEAR-PRIOR2.
+003790     PERFORM 6010-PRINT-TREND-HEADING THRU 6010-EXIT.
+003800     MOVE 1 TO WS-TREND-MONTH.
+003810     PERFORM 6100-PRINT-TREND-LINE THRU 6100-EXIT
+003820         VARYING WS-TREND-MONTH FROM 1 BY 1
+003830         UNTIL WS-TREND-MONTH > 12.
+003840     PERFORM 6200-PRINT-TREND-TOTALS THRU 6200-EXIT.
+003850 6000-EXIT.
+003860     EXIT.
+003870*
+003880*****************************************************************
+003890*    6010-PRINT-TREND-HEADING                                   *
+003900*****************************************************************
+003910 6010-PRINT-TREND-HEADING.
+003920     MOVE "GRANDPA FRANK'S HARDWARE & SUPPLY" TO TREND-LINE.
+003930     WRITE TREND-LINE.
+003940     MOVE "YEAR-OVER-YEAR SALES TREND REPORT" TO TREND-LINE.
+003950     WRITE TREND-LINE.
+003960     MOVE SPACES TO TREND-LINE.
+003970     WRITE TREND-LINE.
+003980     MOVE SPACES TO TREND-LINE.
+003990     STRING "MONTH  " WS-TREND-YEAR-PRIOR2 "  "
+004000         WS-TREND-YEAR-PRIOR1 "  " WS-TREND-YEAR-CURR
+004010         DELIMITED BY SIZE INTO TREND-LINE
+004020     END-STRING.
+004030     WRITE TREND-LINE.
+004040     MOVE "-----  ----------  ----------  ----------" TO
+004050         TREND-LINE.
+004060     WRITE TREND-LINE.
+004070 6010-EXIT.
+004080     EXIT.
+004090*
+004100*****************************************************************
+004110*    6020-PRINT-NO-DATA-TREND                                   *
+004120*        PRINTED INSTEAD OF A REAL TREND REPORT WHEN NO VALID    *
+004130*        SALES.DAT ROW WAS EVER POSTED (WS-MAX-YEAR WOULD STILL  *
+004140*        BE ZERO, WHICH WOULD OTHERWISE UNDERFLOW THE PRIOR-YEAR *
+004150*        SUBTRACTIONS IN 6000-PRINT-TREND-REPORT).                *
+004160*****************************************************************
+004170 6020-PRINT-NO-DATA-TREND.
+004180     MOVE "GRANDPA FRANK'S HARDWARE & SUPPLY" TO TREND-LINE.
+004190     WRITE TREND-LINE.
+004200     MOVE "YEAR-OVER-YEAR SALES TREND REPORT" TO TREND-LINE.
+004210     WRITE TREND-LINE.
+004220     MOVE SPACES TO TREND-LINE.
+004230     WRITE TREND-LINE.
+004240     MOVE "NO SALES DATA PROCESSED - TREND REPORT UNAVAILABLE" TO
+004250         TREND-LINE.
+004260     WRITE TREND-LINE.
+004270 6020-EXIT.
+004280     EXIT.
+004290*
+004300*****************************************************************
+004310*    6100-PRINT-TREND-LINE                                      *
+004320*****************************************************************
+004330 6100-PRINT-TREND-LINE.
+004340     MOVE WS-TREND-YEAR-PRIOR2 TO WS-LOOKUP-YEAR.
+004350     PERFORM 6110-LOOKUP-HISTORY THRU 6110-EXIT.
+004360     MOVE WS-LOOKUP-TOTAL TO WS-COL1-TOTAL.
+004370     ADD WS-LOOKUP-TOTAL TO WS-COL1-GRAND.
+004380     MOVE WS-TREND-YEAR-PRIOR1 TO WS-LOOKUP-YEAR.
+004390     PERFORM 6110-LOOKUP-HISTORY THRU 6110-EXIT.
+004400     MOVE WS-LOOKUP-TOTAL TO WS-COL2-TOTAL.
+004410     ADD WS-LOOKUP-TOTAL TO WS-COL2-GRAND.
+004420     MOVE WS-TREND-YEAR-CURR TO WS-LOOKUP-YEAR.
+004430     PERFORM 6110-LOOKUP-HISTORY THRU 6110-EXIT.
+004440     MOVE WS-LOOKUP-TOTAL TO WS-COL3-TOTAL.
+004450     ADD WS-LOOKUP-TOTAL TO WS-COL3-GRAND.
+004460*
+004470     MOVE WS-COL1-TOTAL TO WS-COL1-TOTAL-ED.
+004480     MOVE WS-COL2-TOTAL TO WS-COL2-TOTAL-ED.
+004490     MOVE WS-COL3-TOTAL TO WS-COL3-TOTAL-ED.
+004500     MOVE SPACES TO TREND-LINE.
+004510     STRING WS-MONTH-NAME (WS-TREND-MONTH) "   " WS-COL1-TOTAL-ED
+004520         "  " WS-COL2-TOTAL-ED "  " WS-COL3-TOTAL-ED
+004530         DELIMITED BY SIZE INTO TREND-LINE
+004540     END-STRING.
+004550     WRITE TREND-LINE.
+004560 6100-EXIT.
+004570     EXIT.
+004580*
+004590*****************************************************************
+004600*    6110-LOOKUP-HISTORY                                        *
+004610*        LOOKS UP ONE YEAR/MONTH IN THE HISTORY FILE.  RETURNS  *
+004620*        ZERO IF THAT YEAR-MONTH HAS NO HISTORY ON FILE.        *
+004630*****************************************************************
+004640 6110-LOOKUP-HISTORY.
+004650     MOVE WS-LOOKUP-YEAR TO SH-YEAR.
+004660     MOVE WS-TREND-MONTH TO SH-MONTH.
+004670     MOVE ZEROS TO WS-LOOKUP-TOTAL.
+004680     READ SALES-HISTORY-FILE INTO SALES-HISTORY-RECORD
+004690         KEY IS SH-KEY
+004700         INVALID KEY
+004710             CONTINUE
+004720     END-READ.
+004730     IF WS-HIST-STATUS-OK
+004740         MOVE SH-MONTHLY-TOTAL TO WS-LOOKUP-TOTAL
+004750     END-IF.
+004760 6110-EXIT.
+004770     EXIT.
+004780*
+004790*****************************************************************
+004800*    6200-PRINT-TREND-TOTALS                                    *
+004810*****************************************************************
+004820 6200-PRINT-TREND-TOTALS.
+004830     MOVE "-----  ----------  ----------  ----------" TO
+004840         TREND-LINE.
+004850     WRITE TREND-LINE.
+004860     MOVE WS-COL1-GRAND TO WS-COL1-GRAND-ED.
+004870     MOVE WS-COL2-GRAND TO WS-COL2-GRAND-ED.
+004880     MOVE WS-COL3-GRAND TO WS-COL3-GRAND-ED.
+004890     MOVE SPACES TO TREND-LINE.
+004900     STRING "YEAR   " WS-COL1-GRAND-ED "  " WS-COL2-GRAND-ED
+004910         "  " WS-COL3-GRAND-ED
+004920         DELIMITED BY SIZE INTO TREND-LINE
+004930     END-STRING.
+004940     WRITE TREND-LINE.
+004950 6200-EXIT.
+004960     EXIT.
+004970*
+004980*****************************************************************
+004990*    9000-TERMINATE                                             *
+005000*****************************************************************
+005010 9000-TERMINATE.
+005020     CLOSE SALES-FILE
+005030           SALES-HISTORY-FILE
+005040           TREND-REPORT-FILE.
+005050 9000-EXIT.
+005060     EXIT.
