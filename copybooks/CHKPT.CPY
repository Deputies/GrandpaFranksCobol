@@ -0,0 +1,60 @@
+000100*****************************************************************
+000200*    CHKPT.CPY                                                  *
+000300*    CHECKPOINT RECORD FOR SALES-MANAGER (CHKPTDAT.DAT)         *
+000400*                                                                *
+000500*    ONE RECORD, REWRITTEN EVERY WS-CHECKPOINT-INTERVAL SALES   *
+000600*    RECORDS.  HOLDS ENOUGH OF THE RUNNING STATE THAT A         *
+000700*    RESTARTED RUN CAN SKIP THE RECORDS ALREADY POSTED AND      *
+000800*    PICK THE TOTALS BACK UP WHERE THEY LEFT OFF.               *
+000900*****************************************************************
+001000*
+001100* MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------  ----  -----------------------------------------
+001400*    2026-08-09 WJF   ORIGINAL LAYOUT.
+001450*    2026-08-09 WJF   ADDED THE FOUR DEPARTMENT TOTALS SO A
+001460*                     RESTARTED RUN PICKS THE ROLLUP BACK UP
+001470*                     AT THE SAME POINT AS THE OTHER TOTALS.
+001480*    2026-08-09 WJF   THE GRAND/YEAR/MONTH/DEPARTMENT TOTALS ARE
+001481*                     NOW SIGNED SO A RESTART DOES NOT LOSE THE
+001482*                     SIGN ON A DAY THAT INCLUDED RETURNS.  ADDED
+001483*                     THE GROSS SALES, RETURNS AND TAX TOTALS.
+001490*    2026-08-09 WJF   ADDED THE GL EXTRACT RECORD COUNT AND TOTAL
+001491*                     SO A RESTARTED RUN'S CONTROL RECORD STILL
+001492*                     BALANCES AGAINST THE WHOLE JOB, NOT JUST THE
+001493*                     RECORDS WRITTEN SINCE THE RESTART.
+001494*    2026-08-09 WJF   ADDED CK-POS-RECORDS-PROCESSED SO A RESTART
+001495*                     SKIPS POS DETAIL RECORDS ALREADY POSTED THE
+001496*                     SAME WAY IT SKIPS SALES.DAT RECORDS, AND
+001497*                     CK-DATE-RANGE-SKIPPED SO THE "RECORDS OUTSIDE
+001498*                     DATE RANGE" TRAILER COUNT COVERS THE WHOLE
+001499*                     JOB, NOT JUST THE RECORDS READ SINCE RESTART.
+001500*
+001600 01  CHECKPOINT-RECORD.
+001700     05  CK-RECORDS-PROCESSED        PIC 9(07).
+001800     05  CK-GRAND-TOTAL              PIC S9(09)V99
+001801                                     SIGN IS TRAILING SEPARATE.
+001900     05  CK-YEAR-TOTAL               PIC S9(09)V99
+001901                                     SIGN IS TRAILING SEPARATE.
+002000     05  CK-MONTH-TOTAL              PIC S9(09)V99
+002001                                     SIGN IS TRAILING SEPARATE.
+002100     05  CK-PRIOR-YEAR               PIC 9(04).
+002200     05  CK-PRIOR-MONTH              PIC 9(02).
+002300     05  CK-EXCEPTION-COUNT          PIC 9(07).
+002400     05  CK-DEPT-HARDWARE-TOTAL      PIC S9(09)V99
+002401                                     SIGN IS TRAILING SEPARATE.
+002500     05  CK-DEPT-GARDEN-TOTAL        PIC S9(09)V99
+002501                                     SIGN IS TRAILING SEPARATE.
+002600     05  CK-DEPT-FEED-TOTAL          PIC S9(09)V99
+002601                                     SIGN IS TRAILING SEPARATE.
+002700     05  CK-DEPT-TOOLS-TOTAL         PIC S9(09)V99
+002701                                     SIGN IS TRAILING SEPARATE.
+002800     05  CK-GROSS-SALES-TOTAL        PIC 9(09)V99.
+002900     05  CK-RETURNS-TOTAL            PIC 9(09)V99.
+003000     05  CK-TAX-TOTAL                PIC S9(09)V99
+003001                                     SIGN IS TRAILING SEPARATE.
+003100     05  CK-GL-RECORD-COUNT          PIC 9(07).
+003200     05  CK-GL-TOTAL-AMOUNT          PIC S9(09)V99
+003201                                     SIGN IS TRAILING SEPARATE.
+003300     05  CK-POS-RECORDS-PROCESSED    PIC 9(07).
+003400     05  CK-DATE-RANGE-SKIPPED       PIC 9(07).
