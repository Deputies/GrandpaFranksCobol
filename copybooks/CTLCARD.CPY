@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*    CTLCARD.CPY                                                *
+000300*    RUN CONTROL CARD FOR SALES-MANAGER (CTLCARD.DAT)           *
+000400*                                                                *
+000500*    ONE RECORD.  TELLS THE RUN WHETHER IT IS A FULL PASS OR A  *
+000600*    RESTART, AND WHICH YEAR/MONTH/DAY RANGE OF SALES-FILE TO   *
+000700*    PROCESS.  IF THE FILE IS ABSENT, SALES-MANAGER DEFAULTS TO *
+000800*    A FULL RUN OF THE ENTIRE FILE.                             *
+000900*****************************************************************
+001000*
+001100* MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------  ----  -----------------------------------------
+001400*    2026-08-09 WJF   ORIGINAL LAYOUT - FULL/RESTART FUNCTION.
+001450*    2026-08-09 WJF   ADDED THE START/END DATE RANGE THIS RECORD
+001460*                     LAYOUT WAS ALWAYS MEANT TO CARRY.  LOW-
+001470*                     VALUES (BLANK/ZERO) IN EITHER FIELD MEANS
+001480*                     "NO LIMIT" ON THAT END OF THE RANGE.
+001500*
+001600 01  CONTROL-CARD.
+001700     05  CC-FUNCTION                 PIC X(01).
+001800         88  CC-FULL-RUN                     VALUE 'F'.
+001900         88  CC-RESTART-RUN                  VALUE 'R'.
+001950     05  CC-START-DATE.
+001960         10  CC-START-YEAR           PIC 9(04).
+001970         10  CC-START-MONTH          PIC 9(02).
+001980         10  CC-START-DAY            PIC 9(02).
+001990     05  CC-END-DATE.
+001995         10  CC-END-YEAR             PIC 9(04).
+001996         10  CC-END-MONTH            PIC 9(02).
+001997         10  CC-END-DAY              PIC 9(02).
+002000     05  FILLER                      PIC X(63).
