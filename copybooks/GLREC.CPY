@@ -0,0 +1,33 @@
+000100*****************************************************************
+000200*    GLREC.CPY                                                  *
+000300*    RECORD LAYOUT FOR THE GENERAL LEDGER EXTRACT FILE (GLEXTRCT)*
+000400*                                                                *
+000500*    ONE DETAIL RECORD PER SALES RECORD POSTED DURING THE RUN,  *
+000600*    FOLLOWED BY A SINGLE CONTROL RECORD CARRYING THE RECORD    *
+000700*    COUNT AND TOTAL AMOUNT SO THE ACCOUNTING SIDE CAN PROVE    *
+000800*    NOTHING WAS DROPPED OR DUPLICATED IN TRANSIT.              *
+000900*****************************************************************
+001000*
+001100* MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------  ----  -----------------------------------------
+001400*    2026-08-09 WJF   ORIGINAL LAYOUT.
+001500*
+001600 01  GL-EXTRACT-RECORD.
+001700     05  GL-RECORD-TYPE              PIC X(01).
+001800         88  GL-DETAIL-RECORD                VALUE 'D'.
+001900         88  GL-CONTROL-RECORD                VALUE 'C'.
+002000     05  GL-DETAIL-AREA.
+002100         10  GL-YEAR                 PIC 9(04).
+002200         10  GL-MONTH                PIC 9(02).
+002300         10  GL-DAY                  PIC 9(02).
+002400         10  GL-DEPT-CODE            PIC X(04).
+002500         10  GL-NET-AMOUNT           PIC S9(09)V99
+002600                                     SIGN IS TRAILING SEPARATE.
+002700         10  GL-TAX-AMOUNT           PIC S9(09)V99
+002800                                     SIGN IS TRAILING SEPARATE.
+002900     05  GL-CONTROL-AREA REDEFINES GL-DETAIL-AREA.
+003000         10  GL-CONTROL-RECORD-COUNT PIC 9(07).
+003100         10  GL-CONTROL-TOTAL-AMOUNT PIC S9(09)V99
+003200                                     SIGN IS TRAILING SEPARATE.
+003300         10  FILLER                  PIC X(17).
