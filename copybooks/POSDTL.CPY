@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*    POSDTL.CPY                                                 *
+000300*    RECORD LAYOUT FOR THE POINT-OF-SALE DETAIL FILE (POSDTL)   *
+000400*                                                                *
+000500*    ONE RECORD PER REGISTER TRANSACTION.  THE LEADING FIELDS   *
+000600*    MIRROR SALES-RECORD (SALESREC.CPY) SO A POS DETAIL RECORD  *
+000700*    CAN BE POSTED THROUGH THE SAME VALIDATION AND DEPARTMENT   *
+000800*    POSTING LOGIC SALES-MANAGER ALREADY USES FOR SALES.DAT.    *
+000900*****************************************************************
+001000*
+001100* MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------  ----  -----------------------------------------
+001400*    2026-08-09 WJF   ORIGINAL LAYOUT.
+001450*    2026-08-09 WJF   PD-AMOUNT IS NOW SIGNED SO A REGISTER
+001460*                     RETURN TRANSACTION CAN BE RECORDED AS A
+001470*                     NEGATIVE SALE.  ADDED PD-TAX-AMOUNT, SIGNED
+001480*                     THE SAME WAY, TO MATCH SALESREC.CPY.
+001500*
+001600 01  POS-DETAIL-RECORD.
+001700     05  PD-YEAR                     PIC 9(04).
+001800     05  PD-MONTH                    PIC 9(02).
+001900     05  PD-DAY                      PIC 9(02).
+002000     05  PD-DEPT-CODE                PIC X(04).
+002100     05  PD-AMOUNT                   PIC S9(06)
+002110                                     SIGN IS TRAILING SEPARATE.
+002120     05  PD-TAX-AMOUNT               PIC S9(06)
+002130                                     SIGN IS TRAILING SEPARATE.
+002200     05  PD-CASHIER-ID               PIC X(05).
+002300     05  PD-REGISTER-NO              PIC 9(02).
+002400     05  PD-TENDER-TYPE              PIC X(01).
+002500         88  PD-TENDER-CASH                  VALUE 'C'.
+002600         88  PD-TENDER-CHECK                 VALUE 'K'.
+002700         88  PD-TENDER-CREDIT                VALUE 'R'.
