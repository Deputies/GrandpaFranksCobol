@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*    REGCLOSE.CPY                                               *
+000300*    RECORD LAYOUT FOR THE REGISTER CLOSE-OUT FILE (REGCLOSE)   *
+000400*                                                                *
+000500*    ONE RECORD PER REGISTER PER DAY, KEYED BY THE CASHIER AT   *
+000600*    CLOSE-OUT TIME.  COMPARED AGAINST THE POS DETAIL FILE BY   *
+000700*    POS-RECON TO PROVE EVERY REGISTER BALANCES.                *
+000800*****************************************************************
+000900*
+001000* MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    ---------  ----  -----------------------------------------
+001300*    2026-08-09 WJF   ORIGINAL LAYOUT.
+001350*    2026-08-09 WJF   RC-CLOSEOUT-AMOUNT IS NOW SIGNED SINCE A
+001360*                     REGISTER'S REPORTED TOTAL CAN INCLUDE
+001370*                     RETURNS, THE SAME AS THE POS DETAIL IT IS
+001380*                     RECONCILED AGAINST.
+001400*
+001500 01  REGISTER-CLOSEOUT-RECORD.
+001600     05  RC-REGISTER-NO              PIC 9(02).
+001700     05  RC-YEAR                     PIC 9(04).
+001800     05  RC-MONTH                    PIC 9(02).
+001900     05  RC-DAY                      PIC 9(02).
+002000     05  RC-CLOSEOUT-COUNT           PIC 9(05).
+002100     05  RC-CLOSEOUT-AMOUNT          PIC S9(09)V99
+002110                                     SIGN IS TRAILING SEPARATE.
