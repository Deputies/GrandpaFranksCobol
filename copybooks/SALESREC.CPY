@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*    SALESREC.CPY                                               *
+000300*    RECORD LAYOUT FOR SALES-FILE (SALES.DAT)                   *
+000400*                                                                *
+000500*    ONE RECORD PER DAILY SALES AMOUNT POSTED TO THE STORE      *
+000600*    TOTALS.  SHARED BY SALES-MANAGER AND SALES-HISTORY.        *
+000700*****************************************************************
+000800*
+000900* MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  -----------------------------------------
+001200*    2026-08-09 WJF   ORIGINAL LAYOUT - YEAR/MONTH/DAY/AMOUNT.
+001250*    2026-08-09 WJF   ADDED SR-DEPT-CODE SO SALES CAN BE ROLLED
+001260*                     UP BY DEPARTMENT AS WELL AS BY DATE.
+001270*    2026-08-09 WJF   SR-AMOUNT IS NOW SIGNED SO A RETURN OR
+001280*                     REFUND CAN BE POSTED AS A NEGATIVE SALE.
+001290*                     ADDED SR-TAX-AMOUNT, SIGNED THE SAME WAY SO
+001291*                     A RETURN'S TAX IS REFUNDED ALONG WITH IT.
+001300*
+001400 01  SALES-RECORD.
+001500     05  SR-YEAR                     PIC 9(04).
+001600     05  SR-MONTH                    PIC 9(02).
+001700     05  SR-DAY                      PIC 9(02).
+001750     05  SR-DEPT-CODE                PIC X(04).
+001760         88  SR-DEPT-HARDWARE                VALUE 'HDWR'.
+001770         88  SR-DEPT-GARDEN                  VALUE 'GRDN'.
+001780         88  SR-DEPT-FEED                    VALUE 'FEED'.
+001790         88  SR-DEPT-TOOLS                   VALUE 'TOOL'.
+001800     05  SR-AMOUNT                   PIC S9(06)
+001810                                     SIGN IS TRAILING SEPARATE.
+001820     05  SR-TAX-AMOUNT               PIC S9(06)
+001830                                     SIGN IS TRAILING SEPARATE.
