@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*    SHSTREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE SALES HISTORY FILE (SALESHST.DAT)    *
+000400*                                                                *
+000500*    ONE RECORD PER YEAR-MONTH EVER SEEN IN A SALES-MANAGER     *
+000600*    RUN.  MAINTAINED BY SALES-HISTORY SO SALES.DAT CAN BE      *
+000700*    ARCHIVED/REPLACED EACH YEAR WITHOUT LOSING THE ABILITY TO  *
+000800*    COMPARE YEARS SIDE BY SIDE.                                *
+000900*****************************************************************
+001000*
+001100* MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------  ----  -----------------------------------------
+001400*    2026-08-09 WJF   ORIGINAL LAYOUT.
+001450*    2026-08-09 WJF   SH-MONTHLY-TOTAL IS NOW SIGNED, TO MATCH
+001460*                     SALESREC.CPY'S SIGNED SR-AMOUNT - A MONTH
+001470*                     WITH NET RETURNS MUST BE ABLE TO POST A
+001480*                     NEGATIVE MONTHLY TOTAL INSTEAD OF HAVING ITS
+001490*                     SIGN DROPPED ON THE WAY INTO HISTORY.
+001500*
+001600 01  SALES-HISTORY-RECORD.
+001700     05  SH-KEY.
+001800         10  SH-YEAR                 PIC 9(04).
+001900         10  SH-MONTH                PIC 9(02).
+002000     05  SH-MONTHLY-TOTAL            PIC S9(09)V99
+002001                                     SIGN IS TRAILING SEPARATE.
+002100     05  SH-RECORD-COUNT             PIC 9(07).
+002200     05  SH-LAST-RUN-DATE            PIC 9(08).
